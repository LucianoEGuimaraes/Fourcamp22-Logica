@@ -34,6 +34,11 @@
                 FILE STATUS IS WRK-FS-RELFUNC.                          00133545
             SELECT GRAVFUNC ASSIGN TO GRAVFUNC                          00133654
                 FILE STATUS IS WRK-FS-GRAVFUNC.                         00133754
+            SELECT GRAVCSV  ASSIGN TO GRAVCSV                           00133757
+                FILE STATUS IS WRK-FS-GRAVCSV.                          00133758
+            SELECT SORTFUNC ASSIGN TO SORTWK1.                          00133760
+            SELECT RELFUNC-ORD ASSIGN TO RELFORD                        00133770
+                FILE STATUS IS WRK-FS-RELORD.                           00133780
                                                                         00133833
       *====================================================             00135000
        DATA                                      DIVISION.              00136000
@@ -51,11 +56,43 @@
            05 FD-NOME    PIC X(30).                                     00138145
            05 FD-SETOR   PIC X(04).                                     00138245
            05 FD-SALARIO PIC 9(06).                                     00138345
+                                                                        00138346
+      *----------------------------------------------------             00138347
+       SD  SORTFUNC.                                                    00138348
+      *----------------------------------------------------             00138349
+       01 WRK-SD-RELFUNC.                                               00138350
+          05 WRK-SD-ID       PIC 9(05).                                 00138351
+          05 WRK-SD-NOME     PIC X(30).                                 00138352
+          05 WRK-SD-SETOR    PIC X(04).                                 00138353
+          05 WRK-SD-SALARIO  PIC 9(06).                                 00138354
+                                                                        00138355
+      *----------------------------------------------------             00138356
+       FD  RELFUNC-ORD                                                  00138357
+           RECORDING MODE IS F                                          00138358
+           BLOCK CONTAINS 0 RECORDS.                                    00138359
+                                                                        00138360
+       01 FD-RELFUNC-ORD.                                               00138361
+          05 FD-ID-ORD      PIC 9(05).                                  00138362
+          05 FD-NOME-ORD    PIC X(30).                                  00138363
+          05 FD-SETOR-ORD   PIC X(04).                                  00138364
+          05 FD-SALARIO-ORD PIC 9(06).                                  00138365
                                                                         00138445
        FD GRAVFUNC                                                      00138554
            RECORDING MODE IS F.                                         00138655
                                                                         00138748
        01 FD-GRAVFUNC    PIC X(45).                                     00138855
+                                                                        00138856
+       FD  GRAVCSV                                                      00138857
+           RECORDING MODE IS F.                                         00138858
+                                                                        00138859
+       01 FD-GRAVCSV.                                                   00138860
+          05 FD-CSV-ID      PIC 9(05).                                  00138861
+          05 FILLER         PIC X(01).                                  00138862
+          05 FD-CSV-NOME    PIC X(30).                                  00138863
+          05 FILLER         PIC X(01).                                  00138864
+          05 FD-CSV-SETOR   PIC X(04).                                  00138865
+          05 FILLER         PIC X(01).                                  00138866
+          05 FD-CSV-SALARIO PIC 9(06).                                  00138867
                                                                         00138948
                                                                         00139048
       *----------------------------------------------------             00139113
@@ -81,6 +118,28 @@
           05 WRK-SETOR   PIC X(04).                                     00141148
           05 FILLER      PIC X(07) VALUE SPACES.                        00141248
           05 WRK-SALARIO PIC 9(06).                                     00141345
+                                                                        00141346
+       01 WRK-GRAVCSV.                                                  00141347
+          05 WRK-CSV-ID      PIC 9(05).                                 00141348
+          05 FILLER          PIC X(01) VALUE ','.                       00141349
+          05 WRK-CSV-NOME    PIC X(30).                                 00141350
+          05 FILLER          PIC X(01) VALUE ','.                       00141351
+          05 WRK-CSV-SETOR   PIC X(04).                                 00141352
+          05 FILLER          PIC X(01) VALUE ','.                       00141353
+          05 WRK-CSV-SALARIO PIC 9(06).                                 00141354
+                                                                        00141346
+       01 FILLER              PIC X(70) VALUE                           00141347
+              '---------CARTAO DE CONTROLE SYSIN-'.                     00141348
+                                                                        00141349
+      *----------------CARTAO DE CONTROLE SYSIN------------             00141350
+      * WRK-PARM-ORDEM: 1 = POR SETOR      (DEFAULT)       *            00141351
+      *                 2 = POR NOME        (ALFABETICO)   *            00141352
+      *                 3 = POR SALARIO                    *            00141353
+       01 WRK-PARM-REL.                                                 00141354
+          05 WRK-PARM-ORDEM      PIC X(01).                             00141355
+             88 PARM-ORDEM-SETOR        VALUE '1' ' '.                  00141356
+             88 PARM-ORDEM-NOME         VALUE '2'.                      00141357
+             88 PARM-ORDEM-SALARIO      VALUE '3'.                      00141358
                                                                         00141445
        01 WRK-CABECALHO.                                                00141549
           05 FILLER      PIC X(10) VALUE SPACES.                        00141645
@@ -99,14 +158,21 @@
        01 WRK-IMPRIME-TOTAL.                                            00143055
           05 FILLER       PIC X(25) VALUE 'ACUMULADO SALARIO TOTAL.'.   00143155
           05 WRK-SALARIO-TOT   PIC 9(07).                               00143255
+       01 WRK-IMPRIME-SUBTOTAL.                                         00143260
+          05 FILLER            PIC X(17) VALUE 'SUBTOTAL SETOR - '.     00143270
+          05 WRK-SUBTOT-SETOR  PIC X(04).                               00143280
+          05 FILLER            PIC X(04) VALUE SPACES.                  00143290
+          05 WRK-SUBTOT-VALOR  PIC 9(07).                               00143295
                                                                         00143338
        77 WRK-FS-RELFUNC      PIC 9(02).                                00143446
+       77 WRK-FS-RELORD       PIC 9(02).                                00143447
        77 WRK-FS-GRAVFUNC     PIC 9(02).                                00143555
+       77 WRK-FS-GRAVCSV      PIC 9(02).                                00143556
        77 WRK-SPACES          PIC X(30) VALUE SPACES.                   00143655
        77 WRK-REG-LIDOS       PIC 9(02) VALUE ZEROS.                    00143755
        77 WRK-CONTA-REG       PIC 9(02) VALUE ZEROS.                    00143855
        77 WRK-SALARIO-TOTAL   PIC 9(07).                                00143955
-       77 WRK-SALARIO-SETOR   PIC 9(07).                                00144055
+       77 WRK-SALARIO-SETOR   PIC 9(07) VALUE ZEROS.                    00144055
        77 WRK-SETOR-ATUAL     PIC X(04).                                00144155
                                                                         00145041
       *====================================================             00153000
@@ -120,7 +186,7 @@
       *----------------------------------------------------             00157100
             PERFORM 1000-INICIALIZAR                                    00157214
             PERFORM 7000-TESTA-VAZIO                                    00157336
-            PERFORM 2000-PROCESSAR UNTIL WRK-FS-RELFUNC EQUAL 10.       00157446
+            PERFORM 2000-PROCESSAR UNTIL WRK-FS-RELORD EQUAL 10.        00157446
             PERFORM 3000-FINALIZAR.                                     00157514
             STOP RUN.                                                   00157634
       *----------------------------------------------------             00158200
@@ -132,14 +198,34 @@
       *----------------------------------------------------             00158800
        1000-INICIALIZAR                           SECTION.              00158900
       *----------------------------------------------------             00159000
-            OPEN INPUT RELFUNC                                          00159155
-                 OUTPUT GRAVFUNC.                                       00159355
+            ACCEPT WRK-PARM-REL FROM SYSIN.                             00159150
+                                                                        00159151
+            EVALUATE TRUE                                               00159152
+             WHEN PARM-ORDEM-NOME                                       00159153
+               SORT SORTFUNC                                            00159154
+                 ON ASCENDING KEY WRK-SD-NOME                           00159155
+                 USING RELFUNC                                          00159156
+                 GIVING RELFUNC-ORD                                     00159157
+             WHEN PARM-ORDEM-SALARIO                                    00159158
+               SORT SORTFUNC                                            00159159
+                 ON ASCENDING KEY WRK-SD-SALARIO                        00159160
+                 USING RELFUNC                                          00159161
+                 GIVING RELFUNC-ORD                                     00159162
+             WHEN OTHER                                                 00159163
+               SORT SORTFUNC                                            00159164
+                 ON ASCENDING KEY WRK-SD-SETOR                          00159165
+                 USING RELFUNC                                          00159166
+                 GIVING RELFUNC-ORD                                     00159167
+            END-EVALUATE.                                               00159168
+                                                                        00159169
+            OPEN INPUT RELFUNC-ORD                                      00159170
+                 OUTPUT GRAVFUNC GRAVCSV.                               00159355
                                                                         00159455
             PERFORM 4000-TESTAR-STATUS.                                 00159534
             PERFORM 3500-IMPRIME-CABECALHO.                             00159649
                                                                         00159750
-            READ RELFUNC.                                               00159946
-            MOVE FD-SETOR  TO WRK-SETOR-ATUAL.                          00160053
+            READ RELFUNC-ORD.                                           00159946
+            MOVE FD-SETOR-ORD  TO WRK-SETOR-ATUAL.                      00160053
       *----------------------------------------------------             00160400
        1000-99-FIM.                                 EXIT.               00160500
       *----------------------------------------------------             00161000
@@ -149,28 +235,32 @@
       *----------------------------------------------------             00163906
        2000-PROCESSAR                             SECTION.              00164006
       *----------------------------------------------------             00164106
-            IF WRK-SETOR EQUAL WRK-SETOR-ATUAL                          00164353
-               CONTINUE                                                 00164453
-            ELSE                                                        00164553
-               MOVE FD-SETOR TO WRK-SETOR-ATUAL                         00164750
-            END-IF.                                                     00165250
-                                                                        00165353
-            IF WRK-SETOR-ATUAL NOT EQUAL FD-SETOR                       00165453
-              WRITE FD-GRAVFUNC FROM WRK-SPACES                         00165655
-              ADD 1 TO WRK-PAGINA                                       00165853
-              PERFORM 3500-IMPRIME-CABECALHO                            00165952
-              MOVE 0 TO WRK-CONTA-REG                                   00166052
+            IF FD-SETOR-ORD NOT EQUAL WRK-SETOR-ATUAL                   00164353
+               IF WRK-REG-LIDOS NOT EQUAL 0                             00164720
+                 PERFORM 3600-IMPRIME-SUBTOTAL                          00164730
+               END-IF                                                   00164740
+               WRITE FD-GRAVFUNC FROM WRK-SPACES                        00165655
+               ADD 1 TO WRK-PAGINA                                      00165853
+               PERFORM 3500-IMPRIME-CABECALHO                           00165952
+               MOVE 0 TO WRK-CONTA-REG                                  00166052
+               MOVE FD-SETOR-ORD TO WRK-SETOR-ATUAL                     00164750
             END-IF.                                                     00166249
                                                                         00166353
               ADD 1 TO WRK-REG-LIDOS                                    00166448
               ADD 1 TO WRK-CONTA-REG                                    00166549
               ADD FD-SALARIO  TO WRK-SALARIO-TOTAL                      00166652
-              MOVE FD-ID      TO WRK-ID                                 00166752
-              MOVE FD-NOME    TO WRK-NOME                               00166852
-              MOVE FD-SETOR   TO WRK-SETOR                              00166952
-              MOVE FD-SALARIO TO WRK-SALARIO                            00167049
+              ADD FD-SALARIO  TO WRK-SALARIO-SETOR                      00166653
+              MOVE FD-ID-ORD      TO WRK-ID                             00166752
+              MOVE FD-NOME-ORD    TO WRK-NOME                           00166852
+              MOVE FD-SETOR-ORD   TO WRK-SETOR                          00166952
+              MOVE FD-SALARIO-ORD TO WRK-SALARIO                        00167049
               WRITE FD-GRAVFUNC FROM WRK-RELFUNC                        00167155
-            READ RELFUNC.                                               00167249
+              MOVE WRK-ID      TO WRK-CSV-ID                            00167160
+              MOVE WRK-NOME    TO WRK-CSV-NOME                          00167165
+              MOVE WRK-SETOR   TO WRK-CSV-SETOR                         00167170
+              MOVE WRK-SALARIO TO WRK-CSV-SALARIO                       00167175
+              WRITE FD-GRAVCSV FROM WRK-GRAVCSV                         00167180
+            READ RELFUNC-ORD.                                           00167249
       *----------------------------------------------------             00167806
        2000-99-FIM.                                EXIT.                00167906
       *----------------------------------------------------             00168006
@@ -180,8 +270,11 @@
       *----------------------------------------------------             00168406
        3000-FINALIZAR                             SECTION.              00168506
       *----------------------------------------------------             00168606
-            CLOSE RELFUNC.                                              00169047
+            CLOSE RELFUNC-ORD.                                          00169047
             PERFORM 4000-TESTAR-STATUS.                                 00169140
+            IF WRK-REG-LIDOS NOT EQUAL 0                                00169250
+              PERFORM 3600-IMPRIME-SUBTOTAL                             00169256
+            END-IF.                                                     00169254
             MOVE WRK-SALARIO-TOTAL TO WRK-SALARIO-TOT.                  00169255
             DISPLAY WRK-SPACES.                                         00169343
             DISPLAY 'TOTAL DE REGISTROS LIDOS: ' WRK-REG-LIDOS.         00169443
@@ -201,6 +294,15 @@
             WRITE FD-GRAVFUNC FROM WRK-CABECALHO-2.                     00302055
       *----------------------------------------------------             00310021
        3500-99-FIM.                                  EXIT.              00320049
+      *----------------------------------------------------             00330030
+       3600-IMPRIME-SUBTOTAL                      SECTION.              00330040
+      *----------------------------------------------------             00330050
+            MOVE WRK-SETOR-ATUAL     TO WRK-SUBTOT-SETOR                00330060
+            MOVE WRK-SALARIO-SETOR   TO WRK-SUBTOT-VALOR                00330070
+            WRITE FD-GRAVFUNC FROM WRK-IMPRIME-SUBTOTAL                 00330080
+            MOVE ZEROS TO WRK-SALARIO-SETOR.                            00330090
+      *----------------------------------------------------             00330100
+       3600-99-FIM.                                  EXIT.              00330110
       *----------------------------------------------------             00330021
       *----------------------------------------------------             00331049
        4000-TESTAR-STATUS                         SECTION.              00332049
@@ -211,13 +313,19 @@
                MOVE WRK-FS-RELFUNC        TO WRK-STATUS                 00337049
                PERFORM 8000-TRATA-ERROS                                 00338049
             END-IF.                                                     00339049
+             IF WRK-FS-RELORD NOT EQUAL 0                               00339050
+               MOVE '4000'               TO WRK-SECAO                   00339051
+               MOVE 'ERRO NO SORT RELFUNC' TO WRK-MENSAGEM              00339052
+               MOVE WRK-FS-RELORD       TO WRK-STATUS                   00339053
+               PERFORM 8000-TRATA-ERROS                                 00339054
+            END-IF.                                                     00339055
       *----------------------------------------------------             00339149
        4000-99-FIM.                                  EXIT.              00339249
       *----------------------------------------------------             00339349
       *----------------------------------------------------             00340034
        7000-TESTA-VAZIO                           SECTION.              00350035
       *----------------------------------------------------             00360034
-            IF WRK-FS-RELFUNC EQUAL 10                                  00370046
+             IF WRK-FS-RELORD EQUAL 10                                  00370046
               DISPLAY 'FIM DO ARQUIVO'                                  00380035
               GO TO 3000-FINALIZAR                                      00390035
             END-IF.                                                     00400034
@@ -227,7 +335,7 @@
       *----------------------------------------------------             00440035
        8000-TRATA-ERROS                           SECTION.              00450046
       *----------------------------------------------------             00460035
-            MOVE 'REL1601'   TO    WRK-PROGRAMA.                        00470042
+            MOVE 'REL1605'   TO    WRK-PROGRAMA.                        00470042
             CALL WRK-ERRORLOG USING WRK-DADOS.                          00480040
             DISPLAY WRK-DADOS.                                          00490039
             GOBACK.                                                     00500039
