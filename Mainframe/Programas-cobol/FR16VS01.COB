@@ -0,0 +1,207 @@
+      *=============================================================*   00010000
+       IDENTIFICATION                            DIVISION.              00010010
+      *=============================================================*   00010020
+                                                                        00010030
+       PROGRAM-ID. FR16VS01.                                            00010040
+      *=============================================================*   00010050
+      *             T R E I N A M E N T O                           *   00010060
+      *=============================================================*   00010070
+      * PROGRAMA......: FR16VS01.                                   *   00010080
+      *-------------------------------------------------------------*   00010090
+      * PROGRAMADOR...: LUCIANO GUIMARAES.                          *   00010100
+      * DATA..........: 09/08/2026                                  *   00010110
+      * EMPRESA.......: FOURSYS                                     *   00010120
+      * INSTRUTOR.....: IVAN SANCHES                                *   00010130
+      *-------------------------------------------------------------*   00010140
+      * OBJETIVO......: CARGA DO ARQUIVO MESTRE CLIENTES NO VSAM    *   00010150
+      *                 KSDS CLIEVSAM (CHAVE AGENCIA+CONTA), PARA   *   00010160
+      *                 CONSULTA ONLINE DE SALDO PELA TRANSACAO     *   00010170
+      *                 FR16ON01.                                   *   00010180
+      *-------------------------------------------------------------*   00010190
+      *   ARQUIVOS...:                                              *   00010200
+      *    DDNAME              I/O                                  *   00010210
+      *    CLIENTES             I                                   *   00010220
+      *    CLIEVSAM             O                                   *   00010230
+      *-------------------------------------------------------------*   00010240
+      *   MODULOS....:                             INCLUDE/BOOK     *   00010250
+      *   GRAVALOG -   TRATAMENTO DE ERROS            GLOG2         *   00010260
+      *=============================================================*   00010270
+                                                                        00010280
+      *=============================================================*   00010290
+       ENVIRONMENT                                DIVISION.             00010300
+      *=============================================================*   00010310
+      *-------------------------------------------------------------*   00010320
+       CONFIGURATION                              SECTION.              00010330
+      *-------------------------------------------------------------*   00010340
+       SPECIAL-NAMES.                                                   00010350
+           DECIMAL-POINT IS COMMA.                                      00010360
+                                                                        00010370
+       INPUT-OUTPUT                               SECTION.              00010380
+       FILE-CONTROL.                                                    00010390
+            SELECT CLIENTES ASSIGN TO CLIENTES                          00010400
+                FILE STATUS  IS WRK-FS-CLIENTES.                        00010410
+                                                                        00010420
+            SELECT CLIEVSAM ASSIGN TO CLIEVSAM                          00010430
+                ORGANIZATION IS INDEXED                                 00010440
+                ACCESS MODE IS SEQUENTIAL                               00010450
+                RECORD KEY IS REG-CLIENTES-CHAVE                        00010460
+                FILE STATUS  IS WRK-FS-CLIEVSAM.                        00010470
+                                                                        00010480
+      *=============================================================*   00010490
+       DATA                                       DIVISION.             00010500
+      *=============================================================*   00010510
+       FILE                                       SECTION.              00010520
+      *-------------------------------------------------------------*   00010530
+                                                                        00010540
+       FD CLIENTES                                                      00010550
+           RECORDING MODE IS F                                          00010560
+           BLOCK CONTAINS 0 RECORDS.                                    00010570
+                                                                        00010580
+       01 FD-CLIENTES.                                                  00010590
+          05 FD-CLIENTES-CHAVE.                                         00010600
+             10 FD-CLIENTES-AGENCIA    PIC X(04).                       00010610
+             10 FD-CLIENTES-CONTA      PIC X(04).                       00010620
+          05 FD-CLIENTES-NOME       PIC X(30).                          00010630
+          05 FD-CLIENTES-SALDO      PIC 9(08).                          00010640
+                                                                        00010650
+       FD CLIEVSAM                                                      00010660
+           RECORDING MODE IS F.                                         00010670
+                                                                        00010680
+       COPY '#CLIREG'.                                                  00010690
+                                                                        00010700
+      *-------------------------------------------------------------*   00010710
+       WORKING-STORAGE                            SECTION.              00010720
+      *-------------------------------------------------------------*   00010730
+                                                                        00010740
+      *-------------------------------------------------------------*   00010750
+       01 FILLER PIC X(45) VALUE                                        00010760
+              '------------------#GLOG----------------------'.          00010770
+      *-------------------------------------------------------------*   00010780
+                                                                        00010790
+       COPY '#GLOG'.                                                    00010800
+                                                                        00010810
+                                                                        00010820
+      *-------------------------------------------------------------*   00010830
+       01 FILLER PIC X(45) VALUE                                        00010840
+              '-----------DADOS E FILE STATUS---------------'.          00010850
+      *-------------------------------------------------------------*   00010860
+       77 WRK-FS-CLIENTES   PIC 9(02).                                  00010870
+       77 WRK-FS-CLIEVSAM   PIC 9(02).                                  00010880
+       77 WRK-ERRORLOG      PIC X(08) VALUE 'ERRORLOG'.                 00010890
+       77 WRK-REGLIDOS      PIC 9(05) VALUE ZEROS.                      00010900
+       77 WRK-GRAVADOS      PIC 9(05) VALUE ZEROS.                      00010910
+                                                                        00010920
+      *=============================================================*   00010930
+       PROCEDURE                                  DIVISION.             00010940
+      *=============================================================*   00010950
+      ***************************************************************   00010960
+      *          R O T I N A   P R I N C I P A L                    *   00010970
+      ***************************************************************   00010980
+      *--------------------------------------------------------------   00010990
+       0000-PRINCIPAL                             SECTION.              00011000
+      *--------------------------------------------------------------   00011010
+            PERFORM 1000-INICIALIZAR.                                   00011020
+            PERFORM 2000-PROCESSAR UNTIL WRK-FS-CLIENTES EQUAL 10.      00011030
+            PERFORM 3000-FINALIZAR.                                     00011040
+            STOP RUN.                                                   00011050
+      *--------------------------------------------------------------   00011060
+       0000-99-FIM.                               EXIT.                 00011070
+      *--------------------------------------------------------------   00011080
+      ***************************************************************   00011090
+      *             I N I C I A L I Z A R                           *   00011100
+      ***************************************************************   00011110
+      *--------------------------------------------------------------   00011120
+       1000-INICIALIZAR                           SECTION.              00011130
+      *--------------------------------------------------------------   00011140
+            OPEN INPUT CLIENTES                                         00011150
+                 OUTPUT CLIEVSAM.                                       00011160
+            PERFORM 5100-TESTAR-STATUS.                                 00011170
+            READ CLIENTES                                               00011180
+              AT END MOVE 10 TO WRK-FS-CLIENTES                         00011190
+            END-READ.                                                   00011200
+      *--------------------------------------------------------------   00011210
+       1000-99-FIM.                               EXIT.                 00011220
+      *--------------------------------------------------------------   00011230
+      ***************************************************************   00011240
+      *               P R O C E S S A R                             *   00011250
+      ***************************************************************   00011260
+      *--------------------------------------------------------------   00011270
+       2000-PROCESSAR                             SECTION.              00011280
+      *--------------------------------------------------------------   00011290
+            MOVE FD-CLIENTES-AGENCIA TO REG-CLIENTES-AGENCIA            00011300
+            MOVE FD-CLIENTES-CONTA   TO REG-CLIENTES-CONTA              00011310
+            MOVE FD-CLIENTES-NOME    TO REG-CLIENTES-NOME               00011320
+            MOVE FD-CLIENTES-SALDO   TO REG-CLIENTES-SALDO              00011330
+            WRITE REG-CLIENTES                                          00011340
+              INVALID KEY                                               00011350
+                PERFORM 5200-TRATA-DUPLICADO                            00011360
+            END-WRITE.                                                  00011370
+            ADD 1 TO WRK-GRAVADOS                                       00011380
+            ADD 1 TO WRK-REGLIDOS.                                      00011390
+            READ CLIENTES                                               00011400
+              AT END MOVE 10 TO WRK-FS-CLIENTES                         00011410
+            END-READ.                                                   00011420
+      *--------------------------------------------------------------   00011430
+       2000-99-FIM.                               EXIT.                 00011440
+      *--------------------------------------------------------------   00011450
+      ***************************************************************   00011460
+      *             F I N A L I Z A R                               *   00011470
+      ***************************************************************   00011480
+      *--------------------------------------------------------------   00011490
+       3000-FINALIZAR                             SECTION.              00011500
+      *--------------------------------------------------------------   00011510
+            CLOSE CLIENTES CLIEVSAM.                                    00011520
+            DISPLAY 'TOTAL DE REGISTROS CARREGADOS NO CLIEVSAM: '       00011530
+                    WRK-GRAVADOS.                                       00011540
+            DISPLAY '-----FIM DE PROCESSAMENTO----'.                    00011550
+      *--------------------------------------------------------------   00011560
+       3000-99-FIM.                               EXIT.                 00011570
+      *--------------------------------------------------------------   00011580
+      ***************************************************************   00011590
+      *         T E S T A R   S T A T U S                           *   00011600
+      ***************************************************************   00011610
+      *--------------------------------------------------------------   00011620
+       5100-TESTAR-STATUS                         SECTION.              00011630
+      *--------------------------------------------------------------   00011640
+            IF WRK-FS-CLIENTES NOT EQUAL 0                              00011650
+              MOVE 'FR16VS01'            TO WRK-PROGRAMA                00011660
+              MOVE '1000'                TO WRK-SECAO                   00011670
+              MOVE 'ERRO NO OPEN CLIENTES' TO WRK-MENSAGEM              00011680
+              MOVE WRK-FS-CLIENTES      TO WRK-STATUS                   00011690
+              PERFORM 6000-TRATA-ERROS                                  00011700
+            END-IF.                                                     00011710
+            IF WRK-FS-CLIEVSAM NOT EQUAL 0                              00011720
+              MOVE 'FR16VS01'            TO WRK-PROGRAMA                00011730
+              MOVE '1000'                TO WRK-SECAO                   00011740
+              MOVE 'ERRO NO OPEN CLIEVSAM' TO WRK-MENSAGEM              00011750
+              MOVE WRK-FS-CLIEVSAM      TO WRK-STATUS                   00011760
+              PERFORM 6000-TRATA-ERROS                                  00011770
+            END-IF.                                                     00011780
+      *--------------------------------------------------------------   00011790
+       5100-99-FIM.                               EXIT.                 00011800
+      *--------------------------------------------------------------   00011810
+      ***************************************************************   00011820
+      *        T R A T A   D U P L I C A D O                        *   00011830
+      ***************************************************************   00011840
+      *--------------------------------------------------------------   00011850
+       5200-TRATA-DUPLICADO                       SECTION.              00011860
+      *--------------------------------------------------------------   00011870
+            MOVE 'FR16VS01'                TO WRK-PROGRAMA              00011880
+            MOVE '2000'                    TO WRK-SECAO                 00011890
+            MOVE 'CHAVE DUPLICADA EM CLIEVSAM' TO WRK-MENSAGEM          00011900
+            MOVE WRK-FS-CLIEVSAM          TO WRK-STATUS                 00011910
+            PERFORM 6000-TRATA-ERROS.                                   00011920
+      *--------------------------------------------------------------   00011930
+       5200-99-FIM.                               EXIT.                 00011940
+      *--------------------------------------------------------------   00011950
+      ***************************************************************   00011960
+      *          T R A T A   E R R O S                              *   00011970
+      ***************************************************************   00011980
+      *--------------------------------------------------------------   00011990
+       6000-TRATA-ERROS                           SECTION.              00012000
+      *--------------------------------------------------------------   00012010
+            CALL WRK-ERRORLOG USING WRK-DADOS.                          00012020
+            GOBACK.                                                     00012030
+      *--------------------------------------------------------------   00012040
+       6000-99-FIM.                               EXIT.                 00012050
+      *--------------------------------------------------------------   00012060
