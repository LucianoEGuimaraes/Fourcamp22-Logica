@@ -0,0 +1,333 @@
+      *====================================================             00000010
+        IDENTIFICATION                            DIVISION.             00000020
+      *====================================================             00000030
+        PROGRAM-ID. FR16XR01.                                           00000040
+      *====================================================             00000050
+      *             T R E I N A M E N T O                 *             00000060
+      *====================================================             00000070
+      * PROGRAMA......: FR16XR01.                         *             00000080
+      *---------------------------------------------------*             00000090
+      * PROGRAMADOR...: LUCIANO GUIMARAES.                *             00000100
+      * DATA..........: 09/08/2026                        *             00000110
+      * EMPRESA.......: FOURSYS                           *             00000120
+      * INSTRUTOR.....: IVAN SANCHES                      *             00000130
+      *---------------------------------------------------*             00000140
+      * OBJETIVO......: CRUZAR A SAIDA DE MOVIMENTO POR   *             00000150
+      *                 AGENCIA/CONTA GERADA PELO FR16EX04*             00000160
+      *                 (MOV0106A E MOV0106C) COM OS      *             00000170
+      *                 FUNCIONARIOS DA TABELA DB2        *             00000180
+      *                 IVAN.FUNC, TOMANDO A AGENCIA COMO *             00000190
+      *                 SETOR DE LOTACAO, EM UM UNICO     *             00000200
+      *                 ARQUIVO DE CRUZAMENTO (XREFFUNC)  *             00000210
+      *                 PARA O SISTEMA DE RELATORIOS QUE  *             00000220
+      *                 HOJE PRECISA JUNTAR NA MAO A SAIDA*             00000225
+      *                 DESSES DOIS JOBS.                 *             00000230
+      *---------------------------------------------------*             00000240
+      *   ARQUIVOS...:                                    *             00000250
+      *    DDNAME              I/O                        *             00000260
+      *    MOV0106A             I                         *             00000265
+      *    MOV0106C             I                         *             00000270
+      *    XREFFUNC             O                         *             00000280
+      *---------------------------------------------------*             00000290
+      *   MODULOS....:                             INCLUDE/BOOK         00000300
+      *   GRAVALOG -   TRATAMENTO DE ERROS            GLOG2             00000310
+      *====================================================             00000320
+                                                                        00000330
+      *====================================================             00000340
+       ENVIRONMENT                               DIVISION.              00000350
+      *====================================================             00000360
+       CONFIGURATION                             SECTION.               00000370
+       SPECIAL-NAMES.                                                   00000380
+                   DECIMAL-POINT  IS COMMA.                             00000390
+                                                                        00000400
+      *====================================================             00000410
+       INPUT-OUTPUT                              SECTION.               00000420
+      *====================================================             00000430
+       FILE-CONTROL.                                                    00000440
+                   SELECT MOV0106A ASSIGN TO MOV0106A                   00000450
+                       FILE STATUS IS WRK-FS-MOV0106A.                  00000451
+                                                                        00000452
+                   SELECT MOV0106C ASSIGN TO MOV0106C                   00000453
+                       FILE STATUS IS WRK-FS-MOV0106C.                  00000460
+                                                                        00000470
+                   SELECT XREFFUNC ASSIGN TO XREFFUNC                   00000480
+                       FILE STATUS IS WRK-FS-XREFFUNC.                  00000490
+      *====================================================             00000500
+       DATA                                      DIVISION.              00000510
+      *====================================================             00000520
+       FILE                                      SECTION.               00000530
+      *----------------------------------------------------             00000540
+       FD  MOV0106A                                                     00000550
+                   RECORDING MODE IS F                                  00000560
+                   BLOCK CONTAINS 0 RECORDS.                            00000570
+                                                                        00000580
+       COPY '#MOV0106A'.                                                00000590
+                                                                        00000600
+       FD  MOV0106C                                                     00000620
+                   RECORDING MODE IS F                                  00000630
+                   BLOCK CONTAINS 0 RECORDS.                            00000640
+                                                                        00000650
+       COPY '#MOV0106C'.                                                00000655
+                                                                        00000660
+       FD  XREFFUNC                                                     00000670
+                   RECORDING MODE IS F                                  00000680
+                   BLOCK CONTAINS 0 RECORDS.                            00000690
+                                                                        00000700
+       01  FD-XREFFUNC.                                                 00000710
+                   05  FD-XREF-AGENCIA       PIC X(04).                 00000720
+                   05  FD-XREF-QTDE-CONTAS   PIC 9(05).                 00000730
+                   05  FD-XREF-VALOR-MOV     PIC 9(10).                 00000740
+                   05  FD-XREF-ID            PIC 9(05).                 00000750
+                   05  FD-XREF-NOME          PIC X(30).                 00000760
+                   05  FD-XREF-SETOR         PIC X(04).                 00000770
+                   05  FD-XREF-SALARIO       PIC 9(07)V99.              00000780
+      *----------------------------------------------------             00000790
+       WORKING-STORAGE                           SECTION.               00000800
+      *----------------------------------------------------             00000810
+                                                                        00000820
+                   EXEC SQL                                             00000830
+                      INCLUDE #BKFUNC                                   00000840
+                   END-EXEC.                                            00000850
+                                                                        00000860
+                   EXEC SQL                                             00000870
+                      INCLUDE SQLCA                                     00000880
+                   END-EXEC.                                            00000890
+                                                                        00000900
+                   EXEC SQL                                             00000910
+                      DECLARE CUR-SETOR CURSOR FOR                      00000920
+                      SELECT ID,NOME,SETOR,SALARIO                      00000930
+                         FROM  IVAN.FUNC                                00000940
+                        WHERE SETOR = :DB2-SETOR                        00000950
+                        ORDER BY ID                                     00000960
+                   END-EXEC.                                            00000970
+                                                                        00000980
+      *----------------------------------------------------             00000990
+       01  FILLER              PIC X(45) VALUE                          00001000
+                    '------------------#GLOG----------------------'.    00001010
+      *----------------------------------------------------             00001020
+                                                                        00001030
+       COPY '#GLOG'.                                                    00001040
+                                                                        00001050
+      *----------------VARIAVEIS DE APOIO------------------             00001060
+       77  WRK-FS-MOV0106A    PIC 9(02).                                00001061
+       77  WRK-FS-MOV0106C    PIC 9(02).                                00001062
+       77  WRK-FS-XREFFUNC    PIC 9(02).                                00001080
+       77  WRK-ERRORLOG       PIC X(08) VALUE 'ERRORLOG'.               00001090
+       77  WRK-SQLCODE        PIC -999.                                 00001100
+       77  WRK-AGENCIA-ATUAL  PIC X(04) VALUE SPACES.                   00001110
+       77  WRK-AGENCIA-LIDA   PIC X(04) VALUE SPACES.                   00001115
+       77  WRK-QTDE-AGENCIA   PIC 9(05) VALUE ZEROS.                    00001120
+       77  WRK-VALOR-AGENCIA  PIC 9(10) VALUE ZEROS.                    00001130
+       77  WRK-TOTAL-LIDOS    PIC 9(05) VALUE ZEROS.                    00001140
+       77  WRK-TOTAL-GRAVADOS PIC 9(05) VALUE ZEROS.                    00001150
+      *====================================================             00001160
+       PROCEDURE                                 DIVISION.              00001170
+      *====================================================             00001180
+      ******************************************************            00001190
+      *          R O T I N A   P R I N C I P A L          *             00001200
+      ******************************************************            00001210
+      *----------------------------------------------------             00001220
+       0000-PRINCIPAL                            SECTION.               00001230
+      *----------------------------------------------------             00001240
+                   PERFORM 1000-INICIALIZAR THRU 1000-99-FIM.           00001250
+                   PERFORM 2000-PROCESSAR THRU 2000-99-FIM              00001260
+                      UNTIL FD-MOV0106A-AGENCIA EQUAL HIGH-VALUES       00001270
+                        AND FD-MOV0106C-AGENCIA EQUAL HIGH-VALUES.      00001271
+                   PERFORM 3000-FINALIZAR THRU 3000-99-FIM.             00001280
+                   GOBACK.                                              00001290
+      *----------------------------------------------------             00001300
+       0000-99-FIM.                               EXIT.                 00001310
+      *----------------------------------------------------             00001320
+      ******************************************************            00001330
+      *             I N I C I A L I Z A R                 *             00001340
+      ******************************************************            00001350
+      *----------------------------------------------------             00001360
+       1000-INICIALIZAR                          SECTION.               00001370
+      *----------------------------------------------------             00001380
+                   OPEN INPUT  MOV0106A MOV0106C                        00001390
+                        OUTPUT XREFFUNC.                                00001400
+                   PERFORM 1100-TESTAR-STATUS THRU 1100-99-FIM.         00001410
+                   READ MOV0106A                                        00001420
+                     AT END MOVE 10 TO WRK-FS-MOV0106A                  00001430
+                   END-READ.                                            00001440
+                   IF WRK-FS-MOV0106A EQUAL 10                          00001441
+                     MOVE HIGH-VALUES TO FD-MOV0106A-AGENCIA            00001442
+                   END-IF.                                              00001443
+                   READ MOV0106C                                        00001444
+                     AT END MOVE 10 TO WRK-FS-MOV0106C                  00001445
+                   END-READ.                                            00001446
+                   IF WRK-FS-MOV0106C EQUAL 10                          00001447
+                     MOVE HIGH-VALUES TO FD-MOV0106C-AGENCIA            00001448
+                   END-IF.                                              00001449
+      *----------------------------------------------------             00001450
+       1000-99-FIM.                               EXIT.                 00001460
+      *----------------------------------------------------             00001470
+      *----------------------------------------------------             00001480
+       1100-TESTAR-STATUS                        SECTION.               00001490
+      *----------------------------------------------------             00001500
+                    IF WRK-FS-MOV0106A NOT EQUAL 0                      00001501
+                       MOVE 'FR16XR01'            TO WRK-PROGRAMA       00001502
+                       MOVE '1100'                TO WRK-SECAO          00001503
+                       MOVE 'ERRO NO OPEN MOV0106A' TO WRK-MENSAGEM     00001504
+                       MOVE WRK-FS-MOV0106A      TO WRK-STATUS          00001505
+                       PERFORM 9000-TRATA-ERROS THRU 9000-99-FIM        00001506
+                    END-IF.                                             00001507
+                    IF WRK-FS-MOV0106C NOT EQUAL 0                      00001508
+                       MOVE 'FR16XR01'            TO WRK-PROGRAMA       00001509
+                       MOVE '1100'                TO WRK-SECAO          00001510
+                       MOVE 'ERRO NO OPEN MOV0106C' TO WRK-MENSAGEM     00001511
+                       MOVE WRK-FS-MOV0106C      TO WRK-STATUS          00001512
+                       PERFORM 9000-TRATA-ERROS THRU 9000-99-FIM        00001513
+                    END-IF.                                             00001514
+                    IF WRK-FS-XREFFUNC NOT EQUAL 0                      00001580
+                       MOVE 'FR16XR01'            TO WRK-PROGRAMA       00001590
+                       MOVE '1100'                TO WRK-SECAO          00001600
+                       MOVE 'ERRO NO OPEN XREFFUNC' TO WRK-MENSAGEM     00001610
+                       MOVE WRK-FS-XREFFUNC      TO WRK-STATUS          00001620
+                       PERFORM 9000-TRATA-ERROS THRU 9000-99-FIM        00001630
+                    END-IF.                                             00001640
+       1100-99-FIM.                               EXIT.                 00001650
+      *----------------------------------------------------             00001660
+      ******************************************************            00001670
+      *               P R O C E S S A R                   *             00001680
+      ******************************************************            00001690
+      *----------------------------------------------------             00001700
+       2000-PROCESSAR                            SECTION.               00001710
+      *----------------------------------------------------             00001720
+                   EVALUATE TRUE                                        00001721
+                     WHEN FD-MOV0106A-AGENCIA LESS FD-MOV0106C-AGENCIA  00001722
+                       PERFORM 2020-PROCESSAR-MOV0106A THRU             00001723
+                          2020-99-FIM                                   00001724
+                     WHEN FD-MOV0106C-AGENCIA LESS FD-MOV0106A-AGENCIA  00001725
+                       PERFORM 2030-PROCESSAR-MOV0106C THRU             00001726
+                          2030-99-FIM                                   00001727
+                     WHEN OTHER                                         00001728
+                       PERFORM 2020-PROCESSAR-MOV0106A THRU             00001729
+                          2020-99-FIM                                   00001730
+                       PERFORM 2030-PROCESSAR-MOV0106C THRU             00001731
+                          2030-99-FIM                                   00001732
+                   END-EVALUATE.                                        00001733
+      *----------------------------------------------------             00001810
+       2000-99-FIM.                               EXIT.                 00001820
+      *----------------------------------------------------             00001830
+      *----------------------------------------------------             00001834
+       2020-PROCESSAR-MOV0106A                   SECTION.               00001835
+      *----------------------------------------------------             00001836
+                   MOVE FD-MOV0106A-AGENCIA TO WRK-AGENCIA-LIDA.        00001837
+                   PERFORM 2050-VERIFICAR-QUEBRA-AGENCIA THRU           00001838
+                      2050-99-FIM.                                      00001839
+                   ADD 1 TO WRK-QTDE-AGENCIA.                           00001840
+                   ADD FD-MOV0106A-SALDO TO WRK-VALOR-AGENCIA.          00001841
+                   ADD 1 TO WRK-TOTAL-LIDOS.                            00001842
+                   READ MOV0106A                                        00001843
+                     AT END MOVE 10 TO WRK-FS-MOV0106A                  00001844
+                   END-READ.                                            00001845
+                   IF WRK-FS-MOV0106A EQUAL 10                          00001846
+                     MOVE HIGH-VALUES TO FD-MOV0106A-AGENCIA            00001847
+                   END-IF.                                              00001848
+      *----------------------------------------------------             00001849
+       2020-99-FIM.                               EXIT.                 00001850
+      *----------------------------------------------------             00001851
+      *----------------------------------------------------             00001852
+       2030-PROCESSAR-MOV0106C                   SECTION.               00001853
+      *----------------------------------------------------             00001854
+                   MOVE FD-MOV0106C-AGENCIA TO WRK-AGENCIA-LIDA.        00001855
+                   PERFORM 2050-VERIFICAR-QUEBRA-AGENCIA THRU           00001856
+                      2050-99-FIM.                                      00001857
+                   ADD 1 TO WRK-QTDE-AGENCIA.                           00001858
+                   ADD FD-MOV0106C-SALDO TO WRK-VALOR-AGENCIA.          00001859
+                   ADD 1 TO WRK-TOTAL-LIDOS.                            00001860
+                   READ MOV0106C                                        00001861
+                     AT END MOVE 10 TO WRK-FS-MOV0106C                  00001862
+                   END-READ.                                            00001863
+                   IF WRK-FS-MOV0106C EQUAL 10                          00001864
+                     MOVE HIGH-VALUES TO FD-MOV0106C-AGENCIA            00001865
+                   END-IF.                                              00001866
+      *----------------------------------------------------             00001867
+       2030-99-FIM.                               EXIT.                 00001868
+      *----------------------------------------------------             00001840
+      *----------------------------------------------------             00001841
+       2050-VERIFICAR-QUEBRA-AGENCIA             SECTION.               00001850
+      *----------------------------------------------------             00001860
+                   IF WRK-AGENCIA-LIDA NOT EQUAL WRK-AGENCIA-ATUAL      00001870
+                     IF WRK-AGENCIA-ATUAL NOT EQUAL SPACES              00001880
+                       PERFORM 2100-CRUZAR-AGENCIA THRU 2100-99-FIM     00001890
+                     END-IF                                             00001900
+                     MOVE WRK-AGENCIA-LIDA TO WRK-AGENCIA-ATUAL         00001910
+                   END-IF.                                              00001920
+      *----------------------------------------------------             00001930
+       2050-99-FIM.                               EXIT.                 00001940
+      *----------------------------------------------------             00001950
+      *----------------------------------------------------             00001960
+       2100-CRUZAR-AGENCIA                       SECTION.               00001970
+      *----------------------------------------------------             00001980
+                   MOVE WRK-AGENCIA-ATUAL TO DB2-SETOR.                 00001990
+                   EXEC SQL                                             00002000
+                      OPEN CUR-SETOR                                    00002010
+                   END-EXEC.                                            00002020
+                   PERFORM 2150-GRAVAR-CRUZAMENTO THRU 2150-99-FIM      00002030
+                      UNTIL SQLCODE NOT EQUAL 0.                        00002040
+                   EXEC SQL                                             00002050
+                      CLOSE CUR-SETOR                                   00002060
+                   END-EXEC.                                            00002070
+                   MOVE ZEROS TO WRK-QTDE-AGENCIA WRK-VALOR-AGENCIA.    00002080
+      *----------------------------------------------------             00002090
+       2100-99-FIM.                               EXIT.                 00002100
+      *----------------------------------------------------             00002110
+      *----------------------------------------------------             00002120
+       2150-GRAVAR-CRUZAMENTO                    SECTION.               00002130
+      *----------------------------------------------------             00002140
+                   EXEC SQL                                             00002150
+                      FETCH CUR-SETOR                                   00002160
+                       INTO :DB2-ID, :DB2-NOME, :DB2-SETOR, :DB2-SALARIO00002170
+                   END-EXEC.                                            00002180
+                   IF SQLCODE EQUAL 0                                   00002190
+                      MOVE WRK-AGENCIA-ATUAL   TO FD-XREF-AGENCIA       00002200
+                      MOVE WRK-QTDE-AGENCIA    TO FD-XREF-QTDE-CONTAS   00002210
+                      MOVE WRK-VALOR-AGENCIA   TO FD-XREF-VALOR-MOV     00002220
+                      MOVE DB2-ID              TO FD-XREF-ID            00002230
+                      MOVE DB2-NOME            TO FD-XREF-NOME          00002240
+                      MOVE DB2-SETOR           TO FD-XREF-SETOR         00002250
+                      MOVE DB2-SALARIO         TO FD-XREF-SALARIO       00002260
+                      WRITE FD-XREFFUNC                                 00002270
+                      ADD 1 TO WRK-TOTAL-GRAVADOS                       00002280
+                   ELSE                                                 00002290
+                      IF SQLCODE NOT EQUAL 100                          00002300
+                         MOVE SQLCODE TO WRK-SQLCODE                    00002310
+                         DISPLAY 'ERRO NO FETCH DE SETOR: '             00002320
+                            WRK-AGENCIA-ATUAL WRK-SQLCODE               00002330
+                      END-IF                                            00002340
+                   END-IF.                                              00002350
+      *----------------------------------------------------             00002360
+       2150-99-FIM.                               EXIT.                 00002370
+      *----------------------------------------------------             00002380
+      ******************************************************            00002390
+      *             F I N A L I Z A R                     *             00002400
+      ******************************************************            00002410
+      *----------------------------------------------------             00002420
+       3000-FINALIZAR                            SECTION.               00002430
+      *----------------------------------------------------             00002440
+                   IF WRK-AGENCIA-ATUAL NOT EQUAL SPACES                00002450
+                     PERFORM 2100-CRUZAR-AGENCIA THRU 2100-99-FIM       00002460
+                   END-IF.                                              00002470
+                   CLOSE MOV0106A MOV0106C XREFFUNC.                    00002480
+                   DISPLAY ' '.                                         00002490
+                   DISPLAY 'TOTAL DE REGISTROS LIDOS DO MOV0106A/C: '   00002500
+                      WRK-TOTAL-LIDOS.                                  00002510
+                   DISPLAY 'TOTAL DE REGISTROS GRAVADOS NO XREFFUNC: '  00002520
+                      WRK-TOTAL-GRAVADOS.                               00002530
+                   DISPLAY '-----FIM DE PROCESSAMENTO----'.             00002540
+      *----------------------------------------------------             00002550
+       3000-99-FIM.                               EXIT.                 00002560
+      *----------------------------------------------------             00002570
+      ******************************************************            00002580
+      *          T R A T A   E R R O S                    *             00002590
+      ******************************************************            00002600
+      *----------------------------------------------------             00002610
+       9000-TRATA-ERROS                          SECTION.               00002620
+      *----------------------------------------------------             00002630
+                   CALL WRK-ERRORLOG USING WRK-DADOS.                   00002640
+                   GOBACK.                                              00002650
+      *----------------------------------------------------             00002660
+       9000-99-FIM.                               EXIT.                 00002670
+      *----------------------------------------------------             00002680
