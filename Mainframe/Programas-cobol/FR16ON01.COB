@@ -0,0 +1,118 @@
+      *=============================================================*   00010000
+       IDENTIFICATION                            DIVISION.              00010010
+      *=============================================================*   00010020
+                                                                        00010030
+       PROGRAM-ID. FR16ON01.                                            00010040
+      *=============================================================*   00010050
+      *             T R E I N A M E N T O                           *   00010060
+      *=============================================================*   00010070
+      * PROGRAMA......: FR16ON01.                                   *   00010080
+      *-------------------------------------------------------------*   00010090
+      * PROGRAMADOR...: LUCIANO GUIMARAES.                          *   00010100
+      * DATA..........: 09/08/2026                                  *   00010110
+      * EMPRESA.......: FOURSYS                                     *   00010120
+      * INSTRUTOR.....: IVAN SANCHES                                *   00010130
+      *-------------------------------------------------------------*   00010140
+      * OBJETIVO......: TRANSACAO CICS DE CONSULTA ONLINE AO SALDO  *   00010150
+      *                 DE UMA CONTA NO VSAM KSDS CLIEVSAM (CARGA   *   00010160
+      *                 FEITA PELO FR16VS01), PARA A AGENCIA        *   00010170
+      *                 CONSULTAR O SALDO SEM ESPERAR O BATCH.      *   00010180
+      *-------------------------------------------------------------*   00010190
+      *   TRANSACAO..: CLSL                                         *   00010200
+      *   COMMAREA...: DFHCOMMAREA (LK-COMMAREA)                    *   00010210
+      *-------------------------------------------------------------*   00010220
+      *   ARQUIVOS...:                                              *   00010230
+      *    DDNAME              I/O                                  *   00010240
+      *    CLIEVSAM             I                                   *   00010250
+      *=============================================================*   00010260
+                                                                        00010270
+      *=============================================================*   00010280
+       ENVIRONMENT                                DIVISION.             00010290
+      *=============================================================*   00010300
+      *-------------------------------------------------------------*   00010310
+       CONFIGURATION                              SECTION.              00010320
+      *-------------------------------------------------------------*   00010330
+       SPECIAL-NAMES.                                                   00010340
+           DECIMAL-POINT IS COMMA.                                      00010350
+                                                                        00010360
+      *=============================================================*   00010370
+       DATA                                       DIVISION.             00010380
+      *=============================================================*   00010390
+       WORKING-STORAGE                            SECTION.              00010400
+      *-------------------------------------------------------------*   00010410
+                                                                        00010420
+      *-------------------------------------------------------------*   00010430
+       01 FILLER PIC X(45) VALUE                                        00010440
+              '-----------LAYOUT DO VSAM CLIEVSAM-----------'.          00010450
+      *-------------------------------------------------------------*   00010460
+                                                                        00010470
+       COPY '#CLIREG'.                                                  00010480
+                                                                        00010490
+      *-------------------------------------------------------------*   00010500
+       01 FILLER PIC X(45) VALUE                                        00010510
+              '-----------DADOS E FILE STATUS---------------'.          00010520
+      *-------------------------------------------------------------*   00010530
+       77 WRK-RESP          PIC S9(08) COMP.                            00010550
+                                                                        00010560
+      *-------------------------------------------------------------*   00010670
+       LINKAGE                                    SECTION.              00010680
+      *-------------------------------------------------------------*   00010690
+       01 DFHCOMMAREA.                                                  00010700
+          05 LK-AGENCIA       PIC X(04).                                00010710
+          05 LK-CONTA         PIC X(04).                                00010720
+          05 LK-NOME          PIC X(30).                                00010730
+          05 LK-SALDO         PIC 9(08).                                00010740
+          05 LK-ACHOU         PIC X(01).                                00010750
+             88 LK-CONTA-ACHADA     VALUE 'S'.                          00010760
+             88 LK-CONTA-NAO-ACHADA VALUE 'N'.                          00010770
+                                                                        00010780
+      *=============================================================*   00010790
+       PROCEDURE                                  DIVISION.             00010800
+      *=============================================================*   00010820
+      ***************************************************************   00010830
+      *          R O T I N A   P R I N C I P A L                    *   00010840
+      ***************************************************************   00010850
+      *--------------------------------------------------------------   00010860
+       0000-PRINCIPAL                             SECTION.              00010870
+      *--------------------------------------------------------------   00010880
+            MOVE LK-AGENCIA TO REG-CLIENTES-AGENCIA                     00010890
+            MOVE LK-CONTA   TO REG-CLIENTES-CONTA.                      00010900
+            PERFORM 1000-CONSULTAR-CLIEVSAM.                            00010910
+            PERFORM 2000-MONTAR-RESPOSTA.                               00010920
+            EXEC CICS RETURN END-EXEC.                                  00010930
+      *--------------------------------------------------------------   00010940
+       0000-99-FIM.                               EXIT.                 00010950
+      *--------------------------------------------------------------   00010960
+      ***************************************************************   00010970
+      *       C O N S U L T A R   C L I E V S A M                   *   00010980
+      ***************************************************************   00010990
+      *--------------------------------------------------------------   00011000
+       1000-CONSULTAR-CLIEVSAM                    SECTION.              00011010
+      *--------------------------------------------------------------   00011020
+            EXEC CICS READ                                              00011030
+                DATASET   ('CLIEVSAM')                                  00011040
+                INTO      (REG-CLIENTES)                                00011050
+                RIDFLD    (REG-CLIENTES-CHAVE)                          00011060
+                RESP      (WRK-RESP)                                    00011070
+            END-EXEC.                                                   00011080
+      *--------------------------------------------------------------   00011090
+       1000-99-FIM.                               EXIT.                 00011100
+      *--------------------------------------------------------------   00011110
+      ***************************************************************   00011120
+      *        M O N T A R   R E S P O S T A                        *   00011130
+      ***************************************************************   00011140
+      *--------------------------------------------------------------   00011150
+       2000-MONTAR-RESPOSTA                       SECTION.              00011160
+      *--------------------------------------------------------------   00011170
+            IF WRK-RESP EQUAL DFHRESP(NORMAL)                           00011180
+              SET LK-CONTA-ACHADA   TO TRUE                             00011190
+              MOVE REG-CLIENTES-NOME  TO LK-NOME                        00011200
+              MOVE REG-CLIENTES-SALDO TO LK-SALDO                       00011210
+            ELSE                                                        00011220
+              SET LK-CONTA-NAO-ACHADA TO TRUE                           00011230
+              MOVE SPACES  TO LK-NOME                                   00011240
+              MOVE ZEROS   TO LK-SALDO                                  00011250
+            END-IF.                                                     00011260
+      *--------------------------------------------------------------   00011270
+       2000-99-FIM.                               EXIT.                 00011280
+      *--------------------------------------------------------------   00011290
