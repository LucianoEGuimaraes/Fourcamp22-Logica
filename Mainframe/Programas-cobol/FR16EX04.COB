@@ -50,6 +50,18 @@
                                                                         00263117
             SELECT MOV0106C ASSIGN TO MOV0106C                          00264017
                 FILE STATUS  IS WRK-FS-MOV0106C.                        00265017
+                                                                        00800010
+            SELECT MOV0106E ASSIGN TO MOV0106E                          00800020
+                FILE STATUS  IS WRK-FS-MOV0106E.                        00800030
+                                                                        01000010
+            SELECT MOV0106R ASSIGN TO MOV0106R                          01000020
+                FILE STATUS  IS WRK-FS-MOV0106R.                        01000030
+                                                                        01200010
+            SELECT CHKPOINT ASSIGN TO CHKPOINT                          01200020
+                FILE STATUS  IS WRK-FS-CHKPOINT.                        01200030
+                                                                        00500010
+            SELECT TOTAIS   ASSIGN TO TOTAIS                            00500020
+                FILE STATUS  IS WRK-FS-TOTAIS.                          00500030
       *=============================================================*   00270000
        DATA                                      DIVISION.              00280000
       *=============================================================*   00290000
@@ -84,20 +96,56 @@
        FD MOV0106A                                                      00359017
            RECORDING  MODE IS F.                                        00360004
                                                                         00370004
-       01 FD-MOV0106A.                                                  00380017
-          05 FD-MOV0106A-AGENCIA   PIC X(04).                           00390017
-          05 FD-MOV0106A-CONTA     PIC X(04).                           00400017
-          05 FD-MOV0106A-MOVIMENTO PIC X(30).                           00410017
-          05 FD-MOV0106A-SALDO     PIC 9(08).                           00420017
+       COPY '#MOV0106A'.                                                00380017
                                                                         00421017
        FD MOV0106C                                                      00430017
            RECORDING  MODE IS F.                                        00440017
                                                                         00450017
-       01 FD-MOV0106C.                                                  00460017
-          05 FD-MOV0106C-AGENCIA   PIC X(04).                           00470017
-          05 FD-MOV0106C-CONTA     PIC X(04).                           00471017
-          05 FD-MOV0106C-MOVIMENTO PIC X(30).                           00472017
-          05 FD-MOV0106C-SALDO     PIC 9(08).                           00473017
+       COPY '#MOV0106C'.                                                00460017
+                                                                        00800040
+       FD MOV0106E                                                      00800050
+          RECORDING  MODE IS F.                                         00800060
+                                                                        00800070
+       01 FD-MOV0106E.                                                  00800080
+          05 FD-MOV0106E-AGENCIA   PIC X(04).                           00800090
+          05 FD-MOV0106E-CONTA     PIC X(04).                           00800100
+          05 FD-MOV0106E-MOVIMENTO PIC X(30).                           00800110
+          05 FD-MOV0106E-VALORMOV  PIC 9(08).                           00800120
+          05 FD-MOV0106E-TIPOMOV   PIC X(01).                           00800130
+          05 FD-MOV0106E-MOTIVO    PIC X(20).                           00800140
+                                                                        01000040
+       FD MOV0106R                                                      01000050
+          RECORDING  MODE IS F.                                         01000060
+                                                                        01000070
+       COPY '#MOV0106R'.                                                01000080
+                                                                        01200040
+       FD CHKPOINT                                                      01200050
+          RECORDING  MODE IS F.                                         01200060
+                                                                        01200070
+       01 FD-CHKPOINT.                                                  01200080
+          05 FD-CKP-CHAVE.                                              01200090
+             10 FD-CKP-AGENCIA    PIC X(04).                            01200100
+             10 FD-CKP-CONTA      PIC X(04).                            01200110
+          05 FD-CKP-GRAVADOS-A PIC 9(02).                               01200120
+          05 FD-CKP-GRAVADOS-C PIC 9(02).                               01200130
+          05 FD-CKP-REGLIDOS   PIC 9(02).                               01200140
+          05 FD-CKP-VALOR-TOTAL-A PIC 9(09).                            01200142
+          05 FD-CKP-VALOR-TOTAL-C PIC 9(09).                            01200144
+          05 FD-CKP-AGENCIA-ATUAL PIC X(04).                            01200146
+          05 FD-CKP-AG-QTDE-A     PIC 9(05).                            01200148
+          05 FD-CKP-AG-QTDE-C     PIC 9(05).                            01200150
+          05 FD-CKP-AG-VALOR-A    PIC 9(09).                            01200152
+          05 FD-CKP-AG-VALOR-C    PIC 9(09).                            01200154
+          05 FD-CKP-GRAVADOS-E    PIC 9(02).                            01200156
+          05 FD-CKP-GRAVADOS-R    PIC 9(02).                            01200158
+          05 FD-CKP-MOV0106-CHAVE.                                      01200160
+             10 FD-CKP-MOV0106-AGENCIA PIC X(04).                       01200162
+             10 FD-CKP-MOV0106-CONTA   PIC X(04).                       01200164
+                                                                        00500040
+       FD TOTAIS                                                        00500050
+          RECORDING  MODE IS F.                                         00500060
+                                                                        00500070
+       01 FD-TOTAIS         PIC X(080).                                 00500080
       *-------------------------------------------------------------*   00480000
        WORKING-STORAGE                           SECTION.               00490000
       *-------------------------------------------------------------*   00500000
@@ -118,14 +166,79 @@
        77 WRK-FS-MOV0106    PIC 9(02).                                  00521017
        77 WRK-FS-MOV0106A   PIC 9(02).                                  00521117
        77 WRK-FS-MOV0106C   PIC 9(02).                                  00521217
+       77 WRK-FS-MOV0106E   PIC 9(02).                                  00800150
+       77 WRK-FS-MOV0106R   PIC 9(02).                                  01000150
+       77 WRK-FS-CHKPOINT   PIC 9(02).                                  01200150
        77 WRK-ERRORLOG      PIC X(08) VALUE 'ERRORLOG'.                 00521317
        77 WRK-REGLIDOS      PIC 9(02) VALUE ZEROS.                      00521418
        77 WRK-GRAVADOS-A    PIC 9(02) VALUE ZEROS.                      00521518
        77 WRK-CONTADOR      PIC 9(01) VALUE ZEROS.                      00521618
        77 WRK-GRAVADOS-C    PIC 9(02) VALUE ZEROS.                      00521718
+       77 WRK-GRAVADOS-E    PIC 9(02) VALUE ZEROS.                      00800160
+       77 WRK-GRAVADOS-R    PIC 9(02) VALUE ZEROS.                      01000160
+       77 WRK-CKP-CONTADOR  PIC 9(05) VALUE ZEROS.                      01200160
+       77 WRK-CKP-INTERVALO PIC 9(05) VALUE 00050.                      01200170
+       77 WRK-SW-RESTART    PIC X(01) VALUE 'N'.                        01200172
+           88 WRK-RESTART-SIM         VALUE 'S'.                        01200174
+           88 WRK-RESTART-NAO         VALUE 'N'.                        01200176
        77 WRK-GRAVADOS      PIC 9(02) COMP VALUE ZEROS.                 00521918
+       77 WRK-FS-TOTAIS     PIC 9(02).                                  00500090
+       77 WRK-AGENCIA-ATUAL PIC X(04) VALUE SPACES.                     00500100
+       77 WRK-AG-QTDE-A     PIC 9(05) VALUE ZEROS.                      00500110
+       77 WRK-AG-QTDE-C     PIC 9(05) VALUE ZEROS.                      00500120
+       77 WRK-AG-VALOR-A    PIC 9(09) VALUE ZEROS.                      00500130
+       77 WRK-AG-VALOR-C    PIC 9(09) VALUE ZEROS.                      00500140
+       77 WRK-VALOR-TOTAL-A PIC 9(09) VALUE ZEROS.                      00500150
+       77 WRK-VALOR-TOTAL-C PIC 9(09) VALUE ZEROS.                      00500160
                                                                         00522018
       *=============================================================*   00540000
+      *-------------------------------------------------------------*   00500170
+       01 WRK-CABECALHO-TOTAIS.                                         00500180
+          05 FILLER               PIC X(20) VALUE                       00500190
+                    'TOTAIS POR AGENCIA'.                               00500200
+                                                                        00500210
+       01 WRK-DETALHE-TOTAIS.                                           00500220
+          05 WRK-TOT-AGENCIA      PIC X(04).                            00500230
+          05 FILLER               PIC X(02) VALUE SPACES.               00500240
+          05 WRK-TOT-QTDE-A       PIC ZZZZ9.                            00500250
+          05 FILLER               PIC X(02) VALUE SPACES.               00500260
+          05 WRK-TOT-VALOR-A      PIC ZZZ.ZZZ.ZZZ.ZZ9.                   00500270
+          05 FILLER               PIC X(02) VALUE SPACES.               00500280
+          05 WRK-TOT-QTDE-C       PIC ZZZZ9.                            00500290
+          05 FILLER               PIC X(02) VALUE SPACES.               00500300
+          05 WRK-TOT-VALOR-C      PIC ZZZ.ZZZ.ZZZ.ZZ9.                   00500310
+                                                                        00500320
+       01 WRK-TOTAL-GERAL-TOTAIS.                                       00500330
+          05 FILLER               PIC X(20) VALUE                       00500340
+                    'TOTAL GERAL        '.                              00500350
+          05 WRK-TOTGER-QTDE-A    PIC ZZZZ9.                            00500360
+          05 FILLER               PIC X(02) VALUE SPACES.               00500370
+          05 WRK-TOTGER-VALOR-A   PIC ZZZ.ZZZ.ZZZ.ZZ9.                   00500380
+          05 FILLER               PIC X(02) VALUE SPACES.               00500390
+          05 WRK-TOTGER-QTDE-C    PIC ZZZZ9.                            00500400
+          05 FILLER               PIC X(02) VALUE SPACES.               00500410
+          05 WRK-TOTGER-VALOR-C   PIC ZZZ.ZZZ.ZZZ.ZZ9.                   00500420
+                                                                        01200180
+      *-------------------------------------------------------------*   01200190
+       01 WRK-REG-CHECKPOINT.                                           01200200
+          05 WRK-CKP-CHAVE.                                             01200210
+             10 WRK-CKP-AGENCIA    PIC X(04) VALUE SPACES.              01200220
+             10 WRK-CKP-CONTA      PIC X(04) VALUE SPACES.              01200230
+          05 WRK-CKP-GRAVADOS-A PIC 9(02) VALUE ZEROS.                  01200240
+          05 WRK-CKP-GRAVADOS-C PIC 9(02) VALUE ZEROS.                  01200250
+          05 WRK-CKP-REGLIDOS   PIC 9(02) VALUE ZEROS.                  01200260
+          05 WRK-CKP-VALOR-TOTAL-A PIC 9(09) VALUE ZEROS.               01200262
+          05 WRK-CKP-VALOR-TOTAL-C PIC 9(09) VALUE ZEROS.               01200264
+          05 WRK-CKP-AGENCIA-ATUAL PIC X(04) VALUE SPACES.              01200266
+          05 WRK-CKP-AG-QTDE-A     PIC 9(05) VALUE ZEROS.               01200268
+          05 WRK-CKP-AG-QTDE-C     PIC 9(05) VALUE ZEROS.               01200270
+          05 WRK-CKP-AG-VALOR-A    PIC 9(09) VALUE ZEROS.               01200272
+          05 WRK-CKP-AG-VALOR-C    PIC 9(09) VALUE ZEROS.               01200274
+          05 WRK-CKP-GRAVADOS-E    PIC 9(02) VALUE ZEROS.               01200276
+          05 WRK-CKP-GRAVADOS-R    PIC 9(02) VALUE ZEROS.               01200278
+          05 WRK-CKP-MOV0106-CHAVE.                                     01200280
+             10 WRK-CKP-MOV0106-AGENCIA PIC X(04) VALUE SPACES.         01200282
+             10 WRK-CKP-MOV0106-CONTA   PIC X(04) VALUE SPACES.         01200284
        PROCEDURE                                 DIVISION.              00550000
       *=============================================================*   00560000
       ***************************************************************   00570000
@@ -148,12 +261,121 @@
       *--------------------------------------------------------------   00617000
        1000-INICIALIZAR                          SECTION.               00618000
       *--------------------------------------------------------------   00619000
-             OPEN INPUT CLIENTES MOV0106                                00630017
-                 OUTPUT MOV0106A MOV0106C.                              00640017
+             OPEN INPUT CLIENTES MOV0106.                               00630017
                   PERFORM 5100-TESTAR-STATUS.                           00640100
                   PERFORM 5200-TESTAR-VAZIO.                            00640207
+                 PERFORM 1150-TESTAR-RESTART THRU 1150-99-FIM.          01299980
+                 IF WRK-RESTART-SIM                                     01299990
+                    OPEN EXTEND MOV0106A MOV0106C MOV0106E MOV0106R     01300002
+                               TOTAIS                                   01300004
+                 ELSE                                                   01300006
+                    OPEN OUTPUT MOV0106A MOV0106C MOV0106E MOV0106R     01300008
+                               TOTAIS                                   01300009
+                    WRITE FD-TOTAIS FROM WRK-CABECALHO-TOTAIS           01300012
+                 END-IF.                                                01300014
+                 PERFORM 1200-VERIFICAR-CHECKPOINT THRU 1200-99-FIM.    01300010
       *--------------------------------------------------------------   00671000
        1000-99-FIM.                              EXIT.                  00672000
+      *-------------------------------------------------------------*   01299940
+      *-------------------------------------------------------------*   01299950
+       1150-TESTAR-RESTART                       SECTION.               01299960
+      *-------------------------------------------------------------*   01299970
+            OPEN INPUT CHKPOINT.                                        01299972
+            IF WRK-FS-CHKPOINT EQUAL 0                                  01299974
+               MOVE 'S' TO WRK-SW-RESTART                                01299976
+               CLOSE CHKPOINT                                           01299978
+            ELSE                                                        01299982
+               MOVE 'N' TO WRK-SW-RESTART                                01299984
+            END-IF.                                                     01299986
+      *-------------------------------------------------------------*   01299988
+       1150-99-FIM.                               EXIT.                 01299990
+      *-------------------------------------------------------------*   01300020
+      *-------------------------------------------------------------*   01300030
+       1200-VERIFICAR-CHECKPOINT                 SECTION.               01300040
+      *-------------------------------------------------------------*   01300050
+            IF WRK-RESTART-SIM                                          01300060
+               OPEN INPUT CHKPOINT                                      01300065
+               PERFORM 1210-LER-ULTIMO-CHECKPOINT THRU 1210-99-FIM      01300080
+               CLOSE CHKPOINT                                           01300090
+               PERFORM 1220-REPOSICIONAR THRU 1220-99-FIM               01300100
+               OPEN EXTEND CHKPOINT                                     01300110
+            ELSE                                                        01300120
+               OPEN OUTPUT CHKPOINT                                     01300130
+            END-IF.                                                     01300140
+      *-------------------------------------------------------------*   01300150
+       1200-99-FIM.                               EXIT.                 01300160
+      *-------------------------------------------------------------*   01300170
+      *-------------------------------------------------------------*   01300180
+       1210-LER-ULTIMO-CHECKPOINT                SECTION.               01300190
+      *-------------------------------------------------------------*   01300200
+            READ CHKPOINT.                                              01300210
+            PERFORM 1215-LER-PROXIMO-CHECKPOINT THRU 1215-99-FIM        01300220
+               UNTIL WRK-FS-CHKPOINT EQUAL 10.                          01300230
+      *-------------------------------------------------------------*   01300240
+       1210-99-FIM.                               EXIT.                 01300250
+      *-------------------------------------------------------------*   01300260
+      *-------------------------------------------------------------*   01300270
+       1215-LER-PROXIMO-CHECKPOINT               SECTION.               01300280
+      *-------------------------------------------------------------*   01300290
+            MOVE FD-CKP-AGENCIA    TO WRK-CKP-AGENCIA                   01300300
+            MOVE FD-CKP-CONTA      TO WRK-CKP-CONTA                     01300310
+            MOVE FD-CKP-GRAVADOS-A TO WRK-CKP-GRAVADOS-A                01300320
+            MOVE FD-CKP-GRAVADOS-C TO WRK-CKP-GRAVADOS-C                01300330
+            MOVE FD-CKP-REGLIDOS   TO WRK-CKP-REGLIDOS                  01300340
+            MOVE FD-CKP-VALOR-TOTAL-A TO WRK-CKP-VALOR-TOTAL-A          01300342
+            MOVE FD-CKP-VALOR-TOTAL-C TO WRK-CKP-VALOR-TOTAL-C          01300344
+            MOVE FD-CKP-AGENCIA-ATUAL TO WRK-CKP-AGENCIA-ATUAL          01300346
+            MOVE FD-CKP-AG-QTDE-A     TO WRK-CKP-AG-QTDE-A              01300348
+            MOVE FD-CKP-AG-QTDE-C     TO WRK-CKP-AG-QTDE-C              01300350
+            MOVE FD-CKP-AG-VALOR-A    TO WRK-CKP-AG-VALOR-A             01300352
+            MOVE FD-CKP-AG-VALOR-C    TO WRK-CKP-AG-VALOR-C             01300354
+            MOVE FD-CKP-GRAVADOS-E    TO WRK-CKP-GRAVADOS-E             01300355
+            MOVE FD-CKP-GRAVADOS-R    TO WRK-CKP-GRAVADOS-R             01300356
+            MOVE FD-CKP-MOV0106-AGENCIA TO WRK-CKP-MOV0106-AGENCIA      01300357
+            MOVE FD-CKP-MOV0106-CONTA   TO WRK-CKP-MOV0106-CONTA        01300358
+            READ CHKPOINT.                                              01300359
+      *-------------------------------------------------------------*   01300360
+       1215-99-FIM.                               EXIT.                 01300370
+      *-------------------------------------------------------------*   01300380
+      *-------------------------------------------------------------*   01300390
+       1220-REPOSICIONAR                         SECTION.               01300400
+      *-------------------------------------------------------------*   01300410
+            IF WRK-CKP-AGENCIA NOT EQUAL SPACES                         01300420
+               PERFORM 1225-AVANCAR-CLIENTES THRU 1225-99-FIM           01300430
+                  UNTIL FD-CLIENTES-CHAVE GREATER WRK-CKP-CHAVE         01300440
+                     OR WRK-FS-CLIENTES EQUAL 10                        01300450
+               PERFORM 1230-AVANCAR-MOV0106 THRU 1230-99-FIM            01300460
+                  UNTIL FD-MOV0106-CHAVE GREATER WRK-CKP-MOV0106-CHAVE  01300470
+                     OR WRK-FS-MOV0106 EQUAL 10                         01300480
+               MOVE WRK-CKP-GRAVADOS-A TO WRK-GRAVADOS-A                01300490
+               MOVE WRK-CKP-GRAVADOS-C TO WRK-GRAVADOS-C                01300500
+               MOVE WRK-CKP-REGLIDOS   TO WRK-REGLIDOS                  01300510
+               MOVE WRK-CKP-VALOR-TOTAL-A TO WRK-VALOR-TOTAL-A          01300512
+               MOVE WRK-CKP-VALOR-TOTAL-C TO WRK-VALOR-TOTAL-C          01300514
+               MOVE WRK-CKP-AGENCIA-ATUAL TO WRK-AGENCIA-ATUAL          01300516
+               MOVE WRK-CKP-AG-QTDE-A     TO WRK-AG-QTDE-A              01300518
+               MOVE WRK-CKP-AG-QTDE-C     TO WRK-AG-QTDE-C              01300520
+               MOVE WRK-CKP-AG-VALOR-A    TO WRK-AG-VALOR-A             01300522
+               MOVE WRK-CKP-AG-VALOR-C    TO WRK-AG-VALOR-C             01300524
+               MOVE WRK-CKP-GRAVADOS-E    TO WRK-GRAVADOS-E             01300525
+               MOVE WRK-CKP-GRAVADOS-R    TO WRK-GRAVADOS-R             01300526
+            END-IF.                                                     01300527
+      *-------------------------------------------------------------*   01300530
+       1220-99-FIM.                               EXIT.                 01300540
+      *-------------------------------------------------------------*   01300550
+      *-------------------------------------------------------------*   01300560
+       1225-AVANCAR-CLIENTES                     SECTION.               01300570
+      *-------------------------------------------------------------*   01300580
+            READ CLIENTES.                                              01300590
+      *-------------------------------------------------------------*   01300600
+       1225-99-FIM.                               EXIT.                 01300610
+      *-------------------------------------------------------------*   01300620
+      *-------------------------------------------------------------*   01300630
+       1230-AVANCAR-MOV0106                      SECTION.               01300640
+      *-------------------------------------------------------------*   01300650
+            READ MOV0106.                                               01300660
+      *-------------------------------------------------------------*   01300670
+       1230-99-FIM.                               EXIT.                 01300680
       *--------------------------------------------------------------   00673000
       ***************************************************************   00676900
       *               P R O C E S S A R                             *   00677000
@@ -166,15 +388,27 @@
                                                                         00680010
             EVALUATE TRUE                                               00681007
              WHEN FD-CLIENTES-CHAVE LESS  FD-MOV0106-CHAVE              00690017
+                PERFORM 2050-VERIFICAR-QUEBRA-AGENCIA                   00700090
                 IF FD-CLIENTES-SALDO GREATER 9999                       00700019
                   WRITE FD-MOV0106A FROM FD-CLIENTES                    00700119
+                  ADD 1 TO WRK-AG-QTDE-A                                00700100
+                  ADD FD-CLIENTES-SALDO TO WRK-AG-VALOR-A               00700110
+                  ADD FD-CLIENTES-SALDO TO WRK-VALOR-TOTAL-A            00700120
                   ADD 1 TO WRK-GRAVADOS-A                               00700219
                   MOVE 0 TO WRK-CONTADOR                                00700319
                 ELSE                                                    00700519
                   WRITE FD-MOV0106C FROM FD-CLIENTES                    00700619
+                  ADD 1 TO WRK-AG-QTDE-C                                00700130
+                  ADD FD-CLIENTES-SALDO TO WRK-AG-VALOR-C               00700140
+                  ADD FD-CLIENTES-SALDO TO WRK-VALOR-TOTAL-C            00700150
                   ADD 1 TO WRK-GRAVADOS-C                               00700719
                   MOVE 0 TO WRK-CONTADOR                                00700819
                 END-IF                                                  00700919
+                ADD 1 TO WRK-CKP-CONTADOR                               01300690
+                IF WRK-CKP-CONTADOR GREATER OR EQUAL WRK-CKP-INTERVALO  01300700
+                  PERFORM 7000-GRAVAR-CHECKPOINT THRU 7000-99-FIM       01300710
+                  MOVE ZEROS TO WRK-CKP-CONTADOR                        01300720
+                END-IF                                                  01300730
                 READ CLIENTES                                           00701019
                 IF WRK-CONTADOR EQUAL 0                                 00701219
                   ADD 1 TO WRK-REGLIDOS                                 00701319
@@ -191,12 +425,81 @@
                   ELSE                                                  00705119
                   DISPLAY 'SALDO INSUFICIENTE - CLIENTE: '              00705218
                                                       FD-CLIENTES-NOME  00705318
+                  MOVE FD-CLIENTES-AGENCIA  TO FD-MOV0106R-AGENCIA      01100070
+                  MOVE FD-CLIENTES-CONTA    TO FD-MOV0106R-CONTA        01100080
+                  MOVE FD-CLIENTES-NOME     TO FD-MOV0106R-NOME         01100090
+                  MOVE FD-MOV0106-MOVIMENTO TO FD-MOV0106R-MOVIMENTO    01100095
+                  MOVE FD-MOV0106-VALORMOV  TO FD-MOV0106R-VALORMOV     01100100
+                  MOVE FD-CLIENTES-SALDO    TO FD-MOV0106R-SALDO        01100110
+                  COMPUTE FD-MOV0106R-FALTA =                           01100115
+                     FD-MOV0106-VALORMOV - FD-CLIENTES-SALDO            01100117
+                  MOVE 'SALDO INSUFICIENTE' TO FD-MOV0106R-MOTIVO       01100120
+                  WRITE FD-MOV0106R                                     01100130
+                  ADD 1 TO WRK-GRAVADOS-R                               01100140
                   END-IF                                                00705419
                 END-IF                                                  00705519
                 READ MOV0106                                            00705619
+             WHEN FD-CLIENTES-CHAVE GREATER FD-MOV0106-CHAVE            00900070
+                MOVE FD-MOV0106-AGENCIA    TO FD-MOV0106E-AGENCIA       00900080
+                MOVE FD-MOV0106-CONTA      TO FD-MOV0106E-CONTA         00900090
+                MOVE FD-MOV0106-MOVIMENTO  TO FD-MOV0106E-MOVIMENTO     00900100
+                MOVE FD-MOV0106-VALORMOV   TO FD-MOV0106E-VALORMOV      00900110
+                MOVE FD-MOV0106-TIPOMOV    TO FD-MOV0106E-TIPOMOV       00900120
+                MOVE 'CLIENTE NAO CADASTRADO' TO FD-MOV0106E-MOTIVO     00900130
+                WRITE FD-MOV0106E                                       00900140
+                ADD 1 TO WRK-GRAVADOS-E                                 00900150
+                READ MOV0106                                            00900160
             END-EVALUATE.                                               00706009
       *-------------------------------------------------------------    00706109
        2000-99-FIM.                              EXIT.                  00706209
+      *--------------------------------------------------------------   00700160
+       2050-VERIFICAR-QUEBRA-AGENCIA             SECTION.               00700170
+      *--------------------------------------------------------------   00700180
+            IF FD-CLIENTES-AGENCIA NOT EQUAL WRK-AGENCIA-ATUAL          00700190
+              IF WRK-AGENCIA-ATUAL NOT EQUAL SPACES                     00700200
+                PERFORM 2060-GRAVAR-TOTAL-AGENCIA                       00700210
+              END-IF                                                    00700220
+              MOVE FD-CLIENTES-AGENCIA TO WRK-AGENCIA-ATUAL             00700230
+            END-IF.                                                     00700240
+      *--------------------------------------------------------------   00700250
+       2050-99-FIM.                              EXIT.                  00700260
+      *--------------------------------------------------------------   00700270
+      *--------------------------------------------------------------   00700280
+       2060-GRAVAR-TOTAL-AGENCIA                 SECTION.               00700290
+      *--------------------------------------------------------------   00700300
+            MOVE WRK-AGENCIA-ATUAL TO WRK-TOT-AGENCIA                   00700310
+            MOVE WRK-AG-QTDE-A     TO WRK-TOT-QTDE-A                    00700320
+            MOVE WRK-AG-VALOR-A    TO WRK-TOT-VALOR-A                   00700330
+            MOVE WRK-AG-QTDE-C     TO WRK-TOT-QTDE-C                    00700340
+            MOVE WRK-AG-VALOR-C    TO WRK-TOT-VALOR-C                   00700350
+            WRITE FD-TOTAIS FROM WRK-DETALHE-TOTAIS                     00700360
+            MOVE ZEROS TO WRK-AG-QTDE-A WRK-AG-QTDE-C                   00700370
+                    WRK-AG-VALOR-A WRK-AG-VALOR-C.                      00700380
+      *--------------------------------------------------------------   00700390
+       2060-99-FIM.                              EXIT.                  00700400
+      *-------------------------------------------------------------*   01300740
+      *-------------------------------------------------------------*   01300750
+       7000-GRAVAR-CHECKPOINT                    SECTION.               01300760
+      *-------------------------------------------------------------*   01300770
+            MOVE FD-CLIENTES-AGENCIA TO FD-CKP-AGENCIA                  01300780
+            MOVE FD-CLIENTES-CONTA   TO FD-CKP-CONTA                    01300790
+            MOVE WRK-GRAVADOS-A      TO FD-CKP-GRAVADOS-A               01300800
+            MOVE WRK-GRAVADOS-C      TO FD-CKP-GRAVADOS-C               01300810
+            MOVE WRK-REGLIDOS        TO FD-CKP-REGLIDOS                 01300820
+            MOVE WRK-VALOR-TOTAL-A   TO FD-CKP-VALOR-TOTAL-A            01300822
+            MOVE WRK-VALOR-TOTAL-C   TO FD-CKP-VALOR-TOTAL-C            01300824
+            MOVE WRK-AGENCIA-ATUAL   TO FD-CKP-AGENCIA-ATUAL            01300826
+            MOVE WRK-AG-QTDE-A       TO FD-CKP-AG-QTDE-A                01300828
+            MOVE WRK-AG-QTDE-C       TO FD-CKP-AG-QTDE-C                01300830
+            MOVE WRK-AG-VALOR-A      TO FD-CKP-AG-VALOR-A               01300832
+            MOVE WRK-AG-VALOR-C      TO FD-CKP-AG-VALOR-C               01300834
+            MOVE WRK-GRAVADOS-E      TO FD-CKP-GRAVADOS-E               01300835
+            MOVE WRK-GRAVADOS-R      TO FD-CKP-GRAVADOS-R               01300836
+            MOVE FD-MOV0106-AGENCIA  TO FD-CKP-MOV0106-AGENCIA          01300837
+            MOVE FD-MOV0106-CONTA    TO FD-CKP-MOV0106-CONTA            01300838
+            WRITE FD-CHKPOINT.                                          01300839
+      *-------------------------------------------------------------*   01300840
+       7000-99-FIM.                               EXIT.                 01300850
       *--------------------------------------------------------------   00706309
       ***************************************************************   00706409
       *               F I N A L I Z A R                             *   00706500
@@ -204,13 +507,24 @@
       *--------------------------------------------------------------   00707000
        3000-FINALIZAR                            SECTION.               00708000
       *--------------------------------------------------------------   00709000
-            CLOSE CLIENTES MOV0106 MOV0106A MOV0106C.                   00710117
+             IF WRK-AGENCIA-ATUAL NOT EQUAL SPACES                      00700420
+               PERFORM 2060-GRAVAR-TOTAL-AGENCIA                        00700430
+             END-IF.                                                    00700440
+             MOVE WRK-GRAVADOS-A      TO WRK-TOTGER-QTDE-A              00700450
+             MOVE WRK-VALOR-TOTAL-A   TO WRK-TOTGER-VALOR-A             00700460
+             MOVE WRK-GRAVADOS-C      TO WRK-TOTGER-QTDE-C              00700470
+             MOVE WRK-VALOR-TOTAL-C   TO WRK-TOTGER-VALOR-C             00700480
+             WRITE FD-TOTAIS FROM WRK-TOTAL-GERAL-TOTAIS.               00700490
+             CLOSE CLIENTES MOV0106 MOV0106A MOV0106C MOV0106E          00700410
+                            MOV0106R TOTAIS CHKPOINT.                   01100150
             COMPUTE WRK-GRAVADOS = WRK-GRAVADOS-A + WRK-GRAVADOS-C.     00710218
                                                                         00710318
             IF WRK-GRAVADOS - WRK-REGLIDOS NOT EQUAL 0                  00710418
-              DISPLAY 'ERRO, DEVERIA SER ZERO'                          00710518
+              DISPLAY 'ERRO, DEVERIA SER ZERO'                          00710428
+              MOVE 8 TO RETURN-CODE                                     00710438
             ELSE                                                        00710618
               DISPLAY 'BALANCO CORRETO!'                                00710718
+              MOVE 0 TO RETURN-CODE                                     00710728
             END-IF.                                                     00710818
                                                                         00710918
             DISPLAY ' '.                                                00711000
@@ -221,6 +535,9 @@
             DISPLAY 'TOTAL DE REGISTROS GRAVADOS   : ' WRK-GRAVADOS.    00711518
             DISPLAY '--------------------'                              00711618
             DISPLAY 'REGISTROS LIDOS               : ' WRK-REGLIDOS.    00711718
+            DISPLAY '--------------------'                              00900170
+            DISPLAY 'TOTAL DE REGISTROS REJEITADOS : ' WRK-GRAVADOS-E.  00900180
+            DISPLAY 'TOTAL DE DEBITOS RECUSADOS     : ' WRK-GRAVADOS-R. 01100160
             DISPLAY '--------------------'                              00711818
             DISPLAY 'FIM DO PROCESSAMENTO'.                             00711918
             DISPLAY '--------------------'                              00712018
@@ -256,6 +573,24 @@
                MOVE 'ERRO NO OPEN MOV0106C' TO WRK-MENSAGEM             00873417
                MOVE WRK-FS-CLIENTES        TO WRK-STATUS                00873517
                  PERFORM 6000-TRATA-ERROS                               00873617
+             WHEN WRK-FS-MOV0106E NOT EQUAL 0                           00900010
+               MOVE 'FR16EX04'             TO WRK-PROGRAMA              00900020
+               MOVE '5100'                 TO WRK-SECAO                 00900030
+               MOVE 'ERRO NO OPEN MOV0106E' TO WRK-MENSAGEM             00900040
+               MOVE WRK-FS-MOV0106E        TO WRK-STATUS                00900050
+                 PERFORM 6000-TRATA-ERROS                               00900060
+             WHEN WRK-FS-MOV0106R NOT EQUAL 0                           01100010
+               MOVE 'FR16EX04'             TO WRK-PROGRAMA              01100020
+               MOVE '5100'                 TO WRK-SECAO                 01100030
+               MOVE 'ERRO NO OPEN MOV0106R' TO WRK-MENSAGEM             01100040
+               MOVE WRK-FS-MOV0106R        TO WRK-STATUS                01100050
+                 PERFORM 6000-TRATA-ERROS                               01100060
+             WHEN WRK-FS-TOTAIS NOT EQUAL 0                             00700030
+               MOVE 'FR16EX04'             TO WRK-PROGRAMA              00700040
+               MOVE '5100'                 TO WRK-SECAO                 00700050
+               MOVE 'ERRO NO OPEN TOTAIS'  TO WRK-MENSAGEM              00700060
+               MOVE WRK-FS-TOTAIS          TO WRK-STATUS                00700070
+                 PERFORM 6000-TRATA-ERROS                               00700080
             END-EVALUATE.                                               00874004
       *--------------------------------------------------------------   00880000
        5100-99-FIM.                              EXIT.                  00890000
@@ -301,6 +636,7 @@
        6000-TRATA-ERROS                          SECTION.               01000000
       *--------------------------------------------------------------   01010000
             CALL WRK-ERRORLOG USING WRK-DADOS.                          01011100
+            MOVE 8 TO RETURN-CODE.                                      01011500
             GOBACK.                                                     01012000
       *--------------------------------------------------------------   01020000
        6000-99-FIM.                              EXIT.                  01030000
