@@ -0,0 +1,115 @@
+      *=============================================================*   00010000
+       IDENTIFICATION                            DIVISION.              00010010
+      *=============================================================*   00010020
+                                                                        00010030
+       PROGRAM-ID. ERRORLOG.                                            00010040
+      *=============================================================*   00010050
+      *             T R E I N A M E N T O                           *   00010060
+      *=============================================================*   00010070
+      * PROGRAMA......: ERRORLOG.                                   *   00010080
+      *-------------------------------------------------------------*   00010090
+      * PROGRAMADOR...: LUCIANO GUIMARAES.                          *   00010100
+      * DATA..........: 09/08/2026                                  *   00010110
+      * EMPRESA.......: FOURSYS                                     *   00010120
+      * INSTRUTOR.....: IVAN SANCHES                                *   00010130
+      *-------------------------------------------------------------*   00010140
+      * OBJETIVO......: ROTINA COMUM DE TRATAMENTO DE ERROS,        *   00010150
+      *                 CHAMADA POR TODOS OS PROGRAMAS DO BATCH     *   00010160
+      *                 (FR16DB01, FR16EX04, REL1605, FR16VS01)     *   00010170
+      *                 ATRAVES DE CALL WRK-ERRORLOG USING          *   00010180
+      *                 WRK-DADOS (COPY '#GLOG'). ALEM DE EXIBIR    *   00010190
+      *                 A MENSAGEM NO CONSOLE, GRAVA UM REGISTRO NO *   00010200
+      *                 ARQUIVO SEQUENCIAL ERRORLOG (DATADO, EM     *   00010210
+      *                 MODO EXTEND) PARA PERMITIR UM RESUMO UNICO  *   00010220
+      *                 DE TODOS OS ERROS DE FILE STATUS DO BATCH.  *   00010230
+      *-------------------------------------------------------------*   00010240
+      *   ARQUIVOS...:                                              *   00010250
+      *    DDNAME              I/O                                  *   00010260
+      *    ERRORLOG             O  (EXTEND)                         *   00010270
+      *=============================================================*   00010280
+                                                                        00010290
+      *=============================================================*   00010300
+       ENVIRONMENT                                DIVISION.             00010310
+      *=============================================================*   00010320
+      *-------------------------------------------------------------*   00010330
+       CONFIGURATION                              SECTION.              00010340
+      *-------------------------------------------------------------*   00010350
+       SPECIAL-NAMES.                                                   00010360
+           DECIMAL-POINT IS COMMA.                                      00010370
+                                                                        00010380
+       INPUT-OUTPUT                               SECTION.              00010390
+       FILE-CONTROL.                                                    00010400
+           SELECT ERRORLOG ASSIGN TO ERRORLOG                           00010410
+               FILE STATUS  IS WRK-FS-ERRORLOG.                         00010420
+                                                                        00010430
+      *=============================================================*   00010440
+       DATA                                       DIVISION.             00010450
+      *=============================================================*   00010460
+       FILE                                       SECTION.              00010470
+      *-------------------------------------------------------------*   00010480
+                                                                        00010490
+       FD  ERRORLOG                                                     00010500
+           RECORDING MODE IS F                                          00010510
+           BLOCK CONTAINS 0 RECORDS.                                    00010520
+                                                                        00010530
+       01 FD-ERRORLOG-REC.                                              00010540
+          05 FD-LOG-DATA        PIC 9(06).                              00010550
+          05 FD-LOG-HORA        PIC 9(08).                              00010560
+          05 FD-LOG-PROGRAMA    PIC X(08).                              00010570
+          05 FD-LOG-SECAO       PIC X(04).                              00010580
+          05 FD-LOG-MENSAGEM    PIC X(40).                              00010590
+          05 FD-LOG-STATUS      PIC X(02).                              00010600
+                                                                        00010610
+      *-------------------------------------------------------------*   00010620
+       WORKING-STORAGE                            SECTION.              00010630
+      *-------------------------------------------------------------*   00010640
+                                                                        00010650
+       77 WRK-FS-ERRORLOG   PIC 9(02).                                  00010660
+                                                                        00010670
+      *-------------------------------------------------------------*   00010680
+       LINKAGE                                    SECTION.              00010690
+      *-------------------------------------------------------------*   00010700
+       COPY '#GLOG'.                                                    00010710
+                                                                        00010720
+      *=============================================================*   00010730
+       PROCEDURE                                  DIVISION              00010740
+           USING WRK-DADOS.                                             00010750
+      *=============================================================*   00010760
+      ***************************************************************   00010770
+      *          R O T I N A   P R I N C I P A L                    *   00010780
+      ***************************************************************   00010790
+      *--------------------------------------------------------------   00010800
+       0000-PRINCIPAL                             SECTION.              00010810
+      *--------------------------------------------------------------   00010820
+            ACCEPT WRK-DATA-OCORRENCIA FROM DATE.                       00010830
+            ACCEPT WRK-HORA-OCORRENCIA FROM TIME.                       00010840
+            DISPLAY 'ERRO - PROGRAMA: ' WRK-PROGRAMA ' SECAO: '         00010850
+                    WRK-SECAO.                                          00010860
+            DISPLAY '       MENSAGEM: ' WRK-MENSAGEM ' STATUS: '        00010870
+                    WRK-STATUS.                                         00010880
+            PERFORM 1000-GRAVAR-LOG.                                    00010890
+            GOBACK.                                                     00010900
+      *--------------------------------------------------------------   00010910
+       0000-99-FIM.                               EXIT.                 00010920
+      *--------------------------------------------------------------   00010930
+      ***************************************************************   00010940
+      *          G R A V A R   L O G                                *   00010950
+      ***************************************************************   00010960
+      *--------------------------------------------------------------   00010970
+       1000-GRAVAR-LOG                            SECTION.              00010980
+      *--------------------------------------------------------------   00010990
+            OPEN EXTEND ERRORLOG.                                       00011000
+            IF WRK-FS-ERRORLOG NOT EQUAL 0                              00011010
+              OPEN OUTPUT ERRORLOG                                      00011020
+            END-IF.                                                     00011030
+            MOVE WRK-DATA-OCORRENCIA TO FD-LOG-DATA                     00011040
+            MOVE WRK-HORA-OCORRENCIA TO FD-LOG-HORA                     00011050
+            MOVE WRK-PROGRAMA        TO FD-LOG-PROGRAMA                 00011060
+            MOVE WRK-SECAO           TO FD-LOG-SECAO                    00011070
+            MOVE WRK-MENSAGEM        TO FD-LOG-MENSAGEM                 00011080
+            MOVE WRK-STATUS          TO FD-LOG-STATUS.                  00011090
+            WRITE FD-ERRORLOG-REC.                                      00011100
+            CLOSE ERRORLOG.                                             00011110
+      *--------------------------------------------------------------   00011120
+       1000-99-FIM.                               EXIT.                 00011130
+      *--------------------------------------------------------------   00011140
