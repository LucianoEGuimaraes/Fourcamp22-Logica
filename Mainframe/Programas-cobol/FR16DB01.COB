@@ -1,7 +1,7 @@
-      *====================================================             00010000
-       IDENTIFICATION                            DIVISION.              00020000
-      *====================================================             00030000
-       PROGRAM-ID. FR16DB01.                                            00040000
+      *====================================================             00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *====================================================             00000030
+       PROGRAM-ID. FR16DB01.                                            00000040
       *====================================================             00061000
       *             T R E I N A M E N T O                 *             00062000
       *====================================================             00063000
@@ -12,8 +12,9 @@
       * EMPRESA.......: FOURSYS                           *             00069000
       * INSTRUTOR.....: IVAN SANCHES                      *             00069100
       *---------------------------------------------------*             00069200
-      * OBJETIVO......: ACESSAR A TABELA DB2 FUNC E LER   *             00069302
-      *                 UM REGISTRO.                      *             00069402
+      * OBJETIVO......: ACESSAR A TABELA DB2 FUNC PARA    *             00069302
+      *                 LEITURA UNITARIA, LOTE, RELATORIO *             00069402
+      *                 DE SETOR E ATUALIZACAO DE SALARIO.*             00069502
       *                                                   *             00070000
       *----------------------------------------------------             00080000
       *====================================================             00110000
@@ -23,12 +24,48 @@
        SPECIAL-NAMES.                                                   00132000
            DECIMAL-POINT  IS COMMA.                                     00133000
                                                                         00134000
+      *====================================================             00134100
+       INPUT-OUTPUT                              SECTION.               00134200
+      *====================================================             00134300
+       FILE-CONTROL.                                                    00134400
+           SELECT IDLIST   ASSIGN TO IDLIST                             00134500
+               FILE STATUS IS WRK-FS-IDLIST.                            00134600
+                                                                        00134700
+           SELECT RELDB01  ASSIGN TO RELDB01                            00134800
+               FILE STATUS IS WRK-FS-RELDB01.                           00134900
+                                                                        00200010
+           SELECT AJUSTES   ASSIGN TO AJUSTES                           00200020
+               FILE STATUS IS WRK-FS-AJUSTES.                           00200030
       *====================================================             00135000
-       DATA                                      DIVISION.              00136000
-      *====================================================             00137000
-       WORKING-STORAGE                           SECTION.               00138001
-      *----------------------------------------------------             00138101
-                                                                        00138201
+       DATA                                      DIVISION.              00135100
+      *====================================================             00135200
+       FILE                                      SECTION.               00135300
+      *----------------------------------------------------             00135310
+       FD  IDLIST                                                       00135320
+           RECORDING MODE IS F                                          00135330
+           BLOCK CONTAINS 0 RECORDS.                                    00135340
+                                                                        00135350
+       01  FD-IDLIST.                                                   00135360
+           05  FD-IDLIST-ID        PIC 9(05).                           00135370
+                                                                        00135380
+       FD  RELDB01                                                      00135390
+           RECORDING MODE IS F.                                         00135400
+                                                                        00135410
+       01  FD-RELDB01              PIC X(100).                          00135420
+                                                                        00200040
+       FD  AJUSTES                                                      00200050
+           RECORDING MODE IS F.                                         00200060
+                                                                        00200070
+       01  FD-AJUSTES.                                                  00200080
+           05  FD-AJUSTES-ID       PIC 9(05).                           00200090
+           05  FD-AJUSTES-TIPO     PIC X(01).                           00200100
+               88  AJUSTES-TIPO-VALOR      VALUE '1'.                   00200110
+               88  AJUSTES-TIPO-PERCENTUAL VALUE '2'.                   00200120
+           05  FD-AJUSTES-VALOR    PIC 9(05)V99.                        00200130
+      *----------------------------------------------------             00135430
+       WORKING-STORAGE                           SECTION.               00136000
+      *----------------------------------------------------             00138001
+                                                                        00138101
            EXEC SQL                                                     00139001
               INCLUDE #BKFUNC                                           00139101
            END-EXEC.                                                    00139201
@@ -37,11 +74,118 @@
               INCLUDE SQLCA                                             00139501
            END-EXEC.                                                    00139601
                                                                         00139701
+           EXEC SQL                                                     00139720
+              DECLARE CUR-SETOR CURSOR FOR                              00139740
+              SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL                00139760
+                FROM  IVAN.FUNC                                         00139780
+               WHERE SETOR = :DB2-SETOR                                 00139800
+               ORDER BY ID                                              00139820
+           END-EXEC.                                                    00139840
+                                                                        00139860
+      *----------------------------------------------------             00139761
+       01  FILLER              PIC X(45) VALUE                          00139762
+              '------------------#GLOG----------------------'.          00139763
+      *----------------------------------------------------             00139764
+                                                                        00139765
+       COPY '#GLOG'.                                                    00139766
+                                                                        00139767
       *----------------VARIAVEIS DE APOIO------------------             00139803
-       77 WRK-ID              PIC 9(05) VALUE ZEROS.                    00139903
-       77 WRK-SQLCODE         PIC -999.                                 00140003
-       77 WRK-NULL-EMAIL      PIC S9(4) COMP.                           00150003
-                                                                        00151003
+       77  WRK-ID              PIC 9(05) VALUE ZEROS.                   00139903
+       77  WRK-SQLCODE         PIC -999.                                00140003
+       77  WRK-NULL-EMAIL      PIC S9(4) COMP.                          00150003
+       77  WRK-FS-IDLIST       PIC 9(02).                               00150103
+       77  WRK-FS-RELDB01      PIC 9(02).                               00150203
+       77  WRK-TOTAL-LIDOS     PIC 9(05) VALUE ZEROS.                   00150303
+       77  WRK-TOTAL-ACHADOS   PIC 9(05) VALUE ZEROS.                   00150403
+       77  WRK-SALARIO-SETOR   PIC 9(09)V99 VALUE ZEROS.                00150420
+       77  WRK-FS-AJUSTES      PIC 9(02).                               00200140
+       77  WRK-SALARIO-ANTIGO  PIC S9(07)V99 COMP-3 VALUE ZEROS.        00200150
+       77  WRK-TOTAL-ATUALIZADOS PIC 9(05) VALUE ZEROS.                 00200160
+       77  WRK-TOTAL-REJEITADOS  PIC 9(05) VALUE ZEROS.                 00200170
+       77  WRK-COMMIT-CONTADOR   PIC 9(05) VALUE ZEROS.                 00200180
+       77  WRK-COMMIT-INTERVALO  PIC 9(05) VALUE 00010.                 00200190
+       77  WRK-RETRY-CONTADOR  PIC 9(02) VALUE ZEROS.                   00400010
+       77  WRK-RETRY-MAX       PIC 9(02) VALUE 03.                      00400020
+       77  WRK-ERRORLOG        PIC X(08) VALUE 'ERRORLOG'.              00400025
+      *----------------CARTAO DE CONTROLE SYSIN------------             00150503
+      * WRK-PARM-MODO: 1 = CONSULTA UNITARIA (DEFAULT)    *             00150603
+      *                2 = CONSULTA EM LOTE (DD IDLIST)   *             00150703
+      *                3 = ROSTER DE SETOR (DD RELDB01)   *             00150720
+      *                4 = AJUSTE DE SALARIO (DD AJUSTES) *             00200200
+       01  WRK-PARM.                                                    00150803
+           05  WRK-PARM-MODO          PIC X(01).                        00150903
+               88  PARM-MODO-UNICO        VALUE '1' ' '.                00151003
+               88  PARM-MODO-LOTE         VALUE '2'.                    00151103
+               88  PARM-MODO-SETOR        VALUE '3'.                    00151120
+               88  PARM-MODO-AJUSTE       VALUE '4'.                    00200210
+           05  WRK-PARM-DADOS         PIC X(09).                        00151203
+           05  WRK-PARM-ID  REDEFINES WRK-PARM-DADOS                    00151303
+                                       PIC 9(05).                       00151403
+           05  WRK-PARM-SETOR  REDEFINES WRK-PARM-DADOS                 00151420
+                                       PIC X(04).                       00151440
+                                                                        00151503
+      *----------------LAYOUTS DE IMPRESSAO FR16DB01-------             00151603
+       01  WRK-CABECALHO-DB01.                                          00151703
+           05  FILLER         PIC X(10) VALUE SPACES.                   00151803
+           05  WRK-CAB-TITULO PIC X(60) VALUE SPACES.                   00151903
+                                                                        00152103
+       01  WRK-DETALHE-DB01.                                            00152203
+           05  WRK-D-ID       PIC 9(05).                                00152303
+           05  FILLER         PIC X(02) VALUE SPACES.                   00152403
+           05  WRK-D-NOME     PIC X(30).                                00152503
+           05  FILLER         PIC X(02) VALUE SPACES.                   00152603
+           05  WRK-D-SETOR    PIC X(04).                                00152703
+           05  FILLER         PIC X(02) VALUE SPACES.                   00152803
+           05  WRK-D-SALARIO  PIC ZZZ.ZZZ,99.                           00152903
+           05  FILLER         PIC X(02) VALUE SPACES.                   00153003
+           05  WRK-D-DATAADM  PIC X(10).                                00153103
+           05  FILLER         PIC X(02) VALUE SPACES.                   00153203
+           05  WRK-D-EMAIL    PIC X(40).                                00153303
+                                                                        00153403
+       01  WRK-DETALHE-NAOACHADO.                                       00153503
+           05  FILLER           PIC X(15) VALUE                         00153603
+                   'NAO ENCONTRADO '.                                   00153703
+           05  WRK-NA-ID        PIC 9(05).                              00153803
+                                                                        00153903
+       01  WRK-TOTAL-DB01.                                              00154003
+           05  FILLER           PIC X(20) VALUE                         00154103
+                   'TOTAL LIDO    : '.                                  00154203
+           05  WRK-TOT-LIDOS    PIC ZZZZ9.                              00154303
+           05  FILLER           PIC X(05) VALUE SPACES.                 00154403
+           05  FILLER           PIC X(20) VALUE                         00154503
+                   'TOTAL ACHADO  : '.                                  00154603
+           05  WRK-TOT-ACHADOS  PIC ZZZZ9.                              00154703
+                                                                        00155003
+       01  WRK-TOTAL-SETOR.                                             00155020
+           05  FILLER           PIC X(20) VALUE                         00155040
+                   'QTDE FUNCIONARIOS: '.                               00155060
+           05  WRK-TOT-QTDE-SETOR PIC ZZZZ9.                            00155080
+           05  FILLER           PIC X(05) VALUE SPACES.                 00155100
+           05  FILLER           PIC X(24) VALUE                         00155120
+                   'SUBTOTAL SALARIO SETOR: '.                          00155140
+           05  WRK-TOT-SAL-SETOR  PIC ZZZ.ZZZ.ZZZ,99.                   00155160
+                                                                        00200220
+       01  WRK-DETALHE-AJUSTE.                                          00200230
+           05  WRK-AJ-ID           PIC 9(05).                           00200240
+           05  FILLER              PIC X(02) VALUE SPACES.              00200250
+           05  WRK-AJ-SAL-ANTIGO   PIC ZZZ.ZZZ,99.                      00200260
+           05  FILLER              PIC X(02) VALUE SPACES.              00200270
+           05  WRK-AJ-SAL-NOVO     PIC ZZZ.ZZZ,99.                      00200280
+           05  FILLER              PIC X(02) VALUE SPACES.              00200290
+           05  WRK-AJ-STATUS       PIC X(15).                           00200300
+                                                                        00200310
+       01  WRK-TOTAL-AJUSTE.                                            00200320
+           05  FILLER           PIC X(20) VALUE                         00200330
+               'TOTAL PROCESSADO : '.                                   00200340
+           05  WRK-TOT-PROC-AJ  PIC ZZZZ9.                              00200350
+           05  FILLER           PIC X(05) VALUE SPACES.                 00200360
+           05  FILLER           PIC X(20) VALUE                         00200370
+               'TOTAL ATUALIZADO : '.                                   00200380
+           05  WRK-TOT-ATU-AJ   PIC ZZZZ9.                              00200390
+           05  FILLER           PIC X(05) VALUE SPACES.                 00200400
+           05  FILLER           PIC X(20) VALUE                         00200410
+               'TOTAL REJEITADO  : '.                                   00200420
+           05  WRK-TOT-REJ-AJ   PIC ZZZZ9.                              00200430
       *====================================================             00153000
        PROCEDURE                                 DIVISION.              00154000
       *====================================================             00155000
@@ -52,10 +196,10 @@
        0000-PRINCIPAL                            SECTION.               00157000
       *----------------------------------------------------             00157100
                                                                         00157200
-            PERFORM 1000-INICIALIZAR.                                   00157302
-            PERFORM 2000-PROCESSAR.                                     00157506
-            PERFORM 3000-FINALIZAR.                                     00157806
-               GOBACK.                                                  00157902
+           PERFORM 1000-INICIALIZAR.                                    00157302
+           PERFORM 2000-PROCESSAR.                                      00157506
+           PERFORM 3000-FINALIZAR.                                      00157806
+              GOBACK.                                                   00157902
                                                                         00158000
       *----------------------------------------------------             00158100
        0000-99-FIM.                               EXIT.                 00158200
@@ -67,65 +211,391 @@
        1000-INICIALIZAR                           SECTION.              00158800
       *----------------------------------------------------             00158900
                                                                         00159000
-            ACCEPT WRK-ID FROM SYSIN.                                   00159102
-                                                                        00159200
+           ACCEPT WRK-PARM FROM SYSIN.                                  00159102
+                                                                        00159150
+           EVALUATE TRUE                                                00159170
+            WHEN PARM-MODO-LOTE                                         00159200
+              OPEN INPUT  IDLIST                                        00159250
+                   OUTPUT RELDB01                                       00159300
+              PERFORM 1100-TESTAR-STATUS THRU 1100-99-FIM               00159350
+              MOVE 'RELATORIO DE CONSULTA EM LOTE - FR16DB01'           00159370
+                                          TO WRK-CAB-TITULO             00159380
+              PERFORM 1150-CABECALHO-DB01 THRU 1150-99-FIM              00159400
+            WHEN PARM-MODO-SETOR                                        00159420
+              MOVE WRK-PARM-SETOR TO DB2-SETOR                          00159440
+              OPEN OUTPUT RELDB01                                       00159460
+              PERFORM 1100-TESTAR-STATUS THRU 1100-99-FIM               00159480
+              MOVE 'RELATORIO DE ROSTER DE SETOR - FR16DB01'            00159500
+                                          TO WRK-CAB-TITULO             00159510
+              PERFORM 1150-CABECALHO-DB01 THRU 1150-99-FIM              00159520
+            WHEN PARM-MODO-AJUSTE                                       00300010
+              OPEN INPUT  AJUSTES                                       00300020
+                   OUTPUT RELDB01                                       00300030
+              PERFORM 1100-TESTAR-STATUS THRU 1100-99-FIM               00300040
+              MOVE 'RELATORIO DE AJUSTE DE SALARIO - FR16DB01'          00300050
+                                     TO WRK-CAB-TITULO                  00300060
+              PERFORM 1150-CABECALHO-DB01 THRU 1150-99-FIM              00300070
+            WHEN OTHER                                                  00159540
+              MOVE WRK-PARM-ID TO WRK-ID                                00159550
+           END-EVALUATE.                                                00159560
+                                                                        00159600
       *----------------------------------------------------             00159800
        1000-99-FIM.                                 EXIT.               00159900
       *----------------------------------------------------             00160000
+      *----------------------------------------------------             00160020
+       1100-TESTAR-STATUS                          SECTION.             00160040
+      *----------------------------------------------------             00160060
+            IF WRK-FS-IDLIST NOT EQUAL 0                                00160080
+               MOVE 'FR16DB01'            TO WRK-PROGRAMA               00160100
+               MOVE '1100'                TO WRK-SECAO                  00160110
+               MOVE 'ERRO NO OPEN IDLIST'  TO WRK-MENSAGEM              00160120
+               MOVE WRK-FS-IDLIST         TO WRK-STATUS                 00160130
+               PERFORM 9000-TRATA-ERROS THRU 9000-99-FIM                00160140
+            END-IF.                                                     00160160
+            IF WRK-FS-RELDB01 NOT EQUAL 0                               00160180
+               MOVE 'FR16DB01'            TO WRK-PROGRAMA               00160200
+               MOVE '1100'                TO WRK-SECAO                  00160210
+               MOVE 'ERRO NO OPEN RELDB01' TO WRK-MENSAGEM              00160220
+               MOVE WRK-FS-RELDB01        TO WRK-STATUS                 00160230
+               PERFORM 9000-TRATA-ERROS THRU 9000-99-FIM                00160240
+            END-IF.                                                     00160260
+      *----------------------------------------------------             00160280
+            IF WRK-FS-AJUSTES NOT EQUAL 0                               00300080
+               MOVE 'FR16DB01'            TO WRK-PROGRAMA               00300090
+               MOVE '1100'                TO WRK-SECAO                  00300095
+               MOVE 'ERRO NO OPEN AJUSTES' TO WRK-MENSAGEM              00300100
+               MOVE WRK-FS-AJUSTES        TO WRK-STATUS                 00300105
+               PERFORM 9000-TRATA-ERROS THRU 9000-99-FIM                00300110
+            END-IF.                                                     00300120
+       1100-99-FIM.                                 EXIT.               00160300
+      *----------------------------------------------------             00160320
+      *----------------------------------------------------             00160340
+       1150-CABECALHO-DB01                         SECTION.             00160360
+      *----------------------------------------------------             00160380
+           WRITE FD-RELDB01 FROM WRK-CABECALHO-DB01.                    00160400
+           MOVE SPACES      TO FD-RELDB01.                              00160420
+           WRITE FD-RELDB01.                                            00160440
+      *----------------------------------------------------             00160460
+       1150-99-FIM.                                 EXIT.               00160480
+      *----------------------------------------------------             00160500
       *****************************************************             00160100
       *               P R O C E S S A R                   *             00160200
       *****************************************************             00160300
       *----------------------------------------------------             00160400
        2000-PROCESSAR                             SECTION.              00160500
       *----------------------------------------------------             00160600
-            MOVE WRK-ID TO DB2-ID.                                      00160702
-                                                                        00160802
-            EXEC SQL                                                    00160902
-            SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL                  00161002
-              INTO :DB2-ID,                                             00161102
-                   :DB2-NOME,                                           00161202
-                   :DB2-SETOR,                                          00161302
-                   :DB2-SALARIO,                                        00161402
-                   :DB2-DATAADM,                                        00161502
-                   :DB2-EMAIL    :WRK-NULL-EMAIL                        00161602
-               FROM  IVAN.FUNC                                          00161702
-              WHERE ID = :DB2-ID                                        00161802
-            END-EXEC.                                                   00161902
-                                                                        00162002
-            EVALUATE SQLCODE                                            00162102
-             WHEN 0                                                     00162202
-                DISPLAY '.............................'.                00162304
-                DISPLAY 'ID      : ' DB2-ID.                            00162404
-                DISPLAY 'NOME    : ' DB2-NOME.                          00162504
-                DISPLAY 'SETOR   : ' DB2-SETOR.                         00162604
-                DISPLAY 'SALARIO : ' DB2-SALARIO.                       00162704
-                DISPLAY 'DATAADM : ' DB2-DATAADM.                       00162804
-                IF WRK-NULL-EMAIL = 0                                   00163002
-                   DISPLAY 'EMAIL  : ' DB2-EMAIL                        00163102
-                ELSE                                                    00163202
-                   DISPLAY 'EMAIL NULO'                                 00163302
-                END-IF                                                  00163402
-             WHEN 100                                                   00163502
-                DISPLAY 'NAO ENCONTRADO' DB2-ID                         00163602
-             WHEN OTHER                                                 00163702
-                MOVE SQLCODE TO  WRK-SQLCODE                            00163802
-                DISPLAY 'ERRO NA LEITURA' WRK-SQLCODE                   00163902
-            END-EVALUATE.                                               00164002
+           EVALUATE TRUE                                                00160650
+            WHEN PARM-MODO-LOTE                                         00160700
+               PERFORM 2200-PROCESSAR-LOTE THRU 2200-99-FIM             00160750
+                  UNTIL WRK-FS-IDLIST EQUAL 10                          00160800
+            WHEN PARM-MODO-SETOR                                        00160820
+               PERFORM 2300-PROCESSAR-SETOR THRU 2300-99-FIM            00160840
+            WHEN PARM-MODO-AJUSTE                                       00300130
+               PERFORM 2400-PROCESSAR-AJUSTE THRU 2400-99-FIM           00300140
+                  UNTIL WRK-FS-AJUSTES EQUAL 10                         00300150
+            WHEN OTHER                                                  00160850
+               PERFORM 2100-PROCESSAR-UNICO THRU 2100-99-FIM            00160900
+           END-EVALUATE.                                                00160950
+      *----------------------------------------------------             00160990
+       2000-99-FIM.                                EXIT.                00161000
+      *----------------------------------------------------             00161010
+      *----------------------------------------------------             00161020
+       2100-PROCESSAR-UNICO                        SECTION.             00161030
+      *----------------------------------------------------             00161040
+           MOVE WRK-ID TO DB2-ID.                                       00161050
+           PERFORM 2150-SELECIONAR-FUNC THRU 2150-99-FIM.               00161060
+           PERFORM 2160-EXIBIR-RESULTADO THRU 2160-99-FIM.              00161070
+      *----------------------------------------------------             00161080
+       2100-99-FIM.                                EXIT.                00161090
+      *----------------------------------------------------             00161100
+      *----------------------------------------------------             00161120
+       2150-SELECIONAR-FUNC                        SECTION.             00161140
+      *----------------------------------------------------             00161160
+           MOVE ZEROS TO WRK-RETRY-CONTADOR.                            00400030
+           PERFORM 2155-EXECUTAR-SELECT-FUNC THRU 2155-99-FIM           00400040
+              WITH TEST AFTER                                          00400042
+              UNTIL SQLCODE NOT EQUAL -911 AND SQLCODE NOT EQUAL -913   00400045
+                 OR WRK-RETRY-CONTADOR NOT LESS WRK-RETRY-MAX.          00400047
+      *----------------------------------------------------             00161950
+       2150-99-FIM.                                EXIT.                00400050
+      *----------------------------------------------------             00400060
+      *----------------------------------------------------             00400070
+       2155-EXECUTAR-SELECT-FUNC                   SECTION.             00400080
+      *----------------------------------------------------             00400090
+           EXEC SQL                                                     00160902
+           SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL                   00161002
+             INTO :DB2-ID,                                              00161102
+                  :DB2-NOME,                                            00161202
+                  :DB2-SETOR,                                           00161302
+                  :DB2-SALARIO,                                         00161402
+                  :DB2-DATAADM,                                         00161502
+                  :DB2-EMAIL    :WRK-NULL-EMAIL                         00161602
+              FROM  IVAN.FUNC                                           00161702
+             WHERE ID = :DB2-ID                                         00161802
+           END-EXEC.                                                    00161902
+           IF SQLCODE EQUAL -911 OR SQLCODE EQUAL -913                  00400100
+              ADD 1 TO WRK-RETRY-CONTADOR                               00400110
+           END-IF.                                                      00400150
+      *----------------------------------------------------             00400160
+       2155-99-FIM.                                EXIT.                00400170
+      *----------------------------------------------------             00161970
+      *----------------------------------------------------             00161980
+       2160-EXIBIR-RESULTADO                       SECTION.             00161990
+      *----------------------------------------------------             00162000
+           EVALUATE SQLCODE                                             00162102
+            WHEN 0                                                      00162202
+               DISPLAY '.............................'                  00162304
+               DISPLAY 'ID      : ' DB2-ID                              00162404
+               DISPLAY 'NOME    : ' DB2-NOME                            00162504
+               DISPLAY 'SETOR   : ' DB2-SETOR                           00162604
+               DISPLAY 'SALARIO : ' DB2-SALARIO                         00162704
+               DISPLAY 'DATAADM : ' DB2-DATAADM                         00162804
+               IF WRK-NULL-EMAIL = 0                                    00163002
+                  DISPLAY 'EMAIL  : ' DB2-EMAIL                         00163102
+               ELSE                                                     00163202
+                  DISPLAY 'EMAIL NULO'                                  00163302
+               END-IF                                                   00163402
+            WHEN 100                                                    00163502
+               DISPLAY 'NAO ENCONTRADO' DB2-ID                          00163602
+            WHEN OTHER                                                  00163702
+               MOVE SQLCODE TO  WRK-SQLCODE                             00163802
+               DISPLAY 'ERRO NA LEITURA' WRK-SQLCODE                    00163902
+           END-EVALUATE.                                                00164002
                                                                         00164100
-                                                                        00164200
-      *----------------------------------------------------             00164300
-       2000-99-FIM.                                EXIT.                00164400
-      *----------------------------------------------------             00164500
+      *----------------------------------------------------             00164150
+       2160-99-FIM.                                EXIT.                00164160
+      *----------------------------------------------------             00164170
+      *----------------------------------------------------             00164180
+       2200-PROCESSAR-LOTE                         SECTION.             00164190
+      *----------------------------------------------------             00164200
+           READ IDLIST.                                                 00164210
+           IF WRK-FS-IDLIST EQUAL 0                                     00164220
+              MOVE FD-IDLIST-ID TO WRK-ID                               00164230
+              MOVE FD-IDLIST-ID TO DB2-ID                               00164240
+              ADD 1 TO WRK-TOTAL-LIDOS                                  00164250
+              PERFORM 2150-SELECIONAR-FUNC THRU 2150-99-FIM             00164260
+              PERFORM 2260-GRAVAR-RESULTADO THRU 2260-99-FIM            00164270
+           END-IF.                                                      00164280
+      *----------------------------------------------------             00164290
+       2200-99-FIM.                                EXIT.                00164300
+      *----------------------------------------------------             00164310
+      *----------------------------------------------------             00164320
+       2260-GRAVAR-RESULTADO                       SECTION.             00164330
+      *----------------------------------------------------             00164340
+           EVALUATE SQLCODE                                             00164350
+            WHEN 0                                                      00164360
+               ADD 1 TO WRK-TOTAL-ACHADOS                               00164370
+               MOVE DB2-ID       TO WRK-D-ID                            00164380
+               MOVE DB2-NOME     TO WRK-D-NOME                          00164390
+               MOVE DB2-SETOR    TO WRK-D-SETOR                         00164400
+               MOVE DB2-SALARIO  TO WRK-D-SALARIO                       00164410
+               MOVE DB2-DATAADM  TO WRK-D-DATAADM                       00164420
+               IF WRK-NULL-EMAIL = 0                                    00164430
+                  MOVE DB2-EMAIL TO WRK-D-EMAIL                         00164440
+               ELSE                                                     00164450
+                  MOVE 'EMAIL NULO' TO WRK-D-EMAIL                      00164460
+               END-IF                                                   00164470
+               WRITE FD-RELDB01 FROM WRK-DETALHE-DB01                   00164480
+            WHEN 100                                                    00164490
+               MOVE DB2-ID TO WRK-NA-ID                                 00164500
+               WRITE FD-RELDB01 FROM WRK-DETALHE-NAOACHADO              00164510
+            WHEN OTHER                                                  00164520
+               MOVE SQLCODE TO WRK-SQLCODE                              00164530
+               DISPLAY 'ERRO NA LEITURA EM LOTE - ID: '                 00164540
+                                          DB2-ID WRK-SQLCODE            00164550
+           END-EVALUATE.                                                00164560
+      *----------------------------------------------------             00164570
+       2260-99-FIM.                                EXIT.                00164580
+      *----------------------------------------------------             00164590
+      *----------------------------------------------------             00164592
+       2300-PROCESSAR-SETOR                        SECTION.             00164594
+      *----------------------------------------------------             00164596
+           EXEC SQL                                                     00164598
+              OPEN CUR-SETOR                                            00164600
+           END-EXEC.                                                    00164602
+           PERFORM 2350-FETCH-SETOR THRU 2350-99-FIM                    00164604
+              UNTIL SQLCODE NOT EQUAL 0.                                00164606
+           EXEC SQL                                                     00164608
+              CLOSE CUR-SETOR                                           00164610
+           END-EXEC.                                                    00164612
+      *----------------------------------------------------             00164614
+       2300-99-FIM.                                EXIT.                00164616
+      *----------------------------------------------------             00164618
+      *----------------------------------------------------             00164620
+       2350-FETCH-SETOR                            SECTION.             00164622
+      *----------------------------------------------------             00164624
+           EXEC SQL                                                     00164626
+              FETCH CUR-SETOR                                           00164628
+               INTO :DB2-ID,                                            00164630
+                    :DB2-NOME,                                          00164632
+                    :DB2-SETOR,                                         00164634
+                    :DB2-SALARIO,                                       00164636
+                    :DB2-DATAADM,                                       00164638
+                    :DB2-EMAIL   :WRK-NULL-EMAIL                        00164640
+           END-EXEC.                                                    00164642
+           IF SQLCODE EQUAL 0                                           00164644
+              ADD 1 TO WRK-TOTAL-LIDOS                                  00164646
+              ADD 1 TO WRK-TOTAL-ACHADOS                                00164648
+              ADD DB2-SALARIO TO WRK-SALARIO-SETOR                      00164650
+              MOVE DB2-ID       TO WRK-D-ID                             00164652
+              MOVE DB2-NOME     TO WRK-D-NOME                           00164654
+              MOVE DB2-SETOR    TO WRK-D-SETOR                          00164656
+              MOVE DB2-SALARIO  TO WRK-D-SALARIO                        00164658
+              MOVE DB2-DATAADM  TO WRK-D-DATAADM                        00164660
+              IF WRK-NULL-EMAIL = 0                                     00164662
+                 MOVE DB2-EMAIL TO WRK-D-EMAIL                          00164664
+              ELSE                                                      00164666
+                 MOVE 'EMAIL NULO' TO WRK-D-EMAIL                       00164668
+              END-IF                                                    00164670
+              WRITE FD-RELDB01 FROM WRK-DETALHE-DB01                    00164672
+           ELSE                                                         00164674
+              IF SQLCODE NOT EQUAL 100                                  00164676
+                 MOVE SQLCODE TO WRK-SQLCODE                            00164678
+                 DISPLAY 'ERRO NO FETCH DE SETOR: ' WRK-SQLCODE         00164680
+              END-IF                                                    00164682
+           END-IF.                                                      00164684
+      *----------------------------------------------------             00164686
+       2350-99-FIM.                                EXIT.                00164688
+      *----------------------------------------------------             00300160
+      *----------------------------------------------------             00300170
+       2400-PROCESSAR-AJUSTE                       SECTION.             00300180
+      *----------------------------------------------------             00300190
+           READ AJUSTES.                                                00300200
+           IF WRK-FS-AJUSTES EQUAL 0                                    00300210
+              MOVE FD-AJUSTES-ID TO DB2-ID                              00300220
+              ADD 1 TO WRK-TOTAL-LIDOS                                  00300230
+              PERFORM 2150-SELECIONAR-FUNC THRU 2150-99-FIM             00300240
+              PERFORM 2450-APLICAR-AJUSTE THRU 2450-99-FIM              00300250
+           END-IF.                                                      00300260
+      *----------------------------------------------------             00300270
+       2400-99-FIM.                                EXIT.                00300280
+      *----------------------------------------------------             00300290
+      *----------------------------------------------------             00300300
+       2450-APLICAR-AJUSTE                         SECTION.             00300310
+      *----------------------------------------------------             00300320
+           EVALUATE SQLCODE                                             00300330
+            WHEN 0                                                      00300340
+              MOVE DB2-SALARIO TO WRK-SALARIO-ANTIGO                    00300350
+              EVALUATE TRUE                                             00300360
+               WHEN AJUSTES-TIPO-VALOR                                  00300370
+                 MOVE FD-AJUSTES-VALOR TO DB2-SALARIO                   00300380
+               WHEN AJUSTES-TIPO-PERCENTUAL                             00300390
+                 COMPUTE DB2-SALARIO = WRK-SALARIO-ANTIGO +             00300400
+                    (WRK-SALARIO-ANTIGO * FD-AJUSTES-VALOR / 100)       00300410
+               WHEN OTHER                                               00300420
+                 CONTINUE                                               00300430
+              END-EVALUATE                                              00300440
+              PERFORM 2460-ATUALIZAR-FUNC THRU 2460-99-FIM              00300450
+              MOVE DB2-ID             TO WRK-AJ-ID                      00300460
+              MOVE WRK-SALARIO-ANTIGO TO WRK-AJ-SAL-ANTIGO              00300470
+              MOVE DB2-SALARIO        TO WRK-AJ-SAL-NOVO                00300480
+              EVALUATE SQLCODE                                          00300481
+               WHEN 0                                                   00300482
+                 MOVE 'ATUALIZADO'    TO WRK-AJ-STATUS                  00300483
+                 ADD 1 TO WRK-TOTAL-ATUALIZADOS                         00300484
+               WHEN OTHER                                               00300485
+                 MOVE 'ERRO-UPDATE'   TO WRK-AJ-STATUS                  00300486
+                 MOVE SQLCODE TO WRK-SQLCODE                            00300487
+                 ADD 1 TO WRK-TOTAL-REJEITADOS                          00300488
+                 DISPLAY 'ERRO NA ATUALIZACAO DO AJUSTE - ID: '         00300489
+                                        DB2-ID WRK-SQLCODE               00300490
+              END-EVALUATE                                              00300491
+              WRITE FD-RELDB01 FROM WRK-DETALHE-AJUSTE                  00300510
+            WHEN 100                                                    00300520
+              MOVE DB2-ID TO WRK-NA-ID                                  00300530
+              ADD 1 TO WRK-TOTAL-REJEITADOS                             00300540
+              WRITE FD-RELDB01 FROM WRK-DETALHE-NAOACHADO               00300550
+            WHEN OTHER                                                  00300560
+              MOVE SQLCODE TO WRK-SQLCODE                               00300570
+              ADD 1 TO WRK-TOTAL-REJEITADOS                             00300580
+              DISPLAY 'ERRO NA LEITURA PARA AJUSTE - ID: '              00300590
+                                     DB2-ID WRK-SQLCODE                 00300600
+           END-EVALUATE.                                                00300610
+      *----------------------------------------------------             00300620
+       2450-99-FIM.                                EXIT.                00300630
+      *----------------------------------------------------             00300640
+      *----------------------------------------------------             00300650
+       2460-ATUALIZAR-FUNC                         SECTION.             00300660
+      *----------------------------------------------------             00300670
+           MOVE ZEROS TO WRK-RETRY-CONTADOR.                            00400180
+           PERFORM 2465-EXECUTAR-UPDATE-FUNC THRU 2465-99-FIM           00400190
+              WITH TEST AFTER                                          00400192
+              UNTIL SQLCODE NOT EQUAL -911 AND SQLCODE NOT EQUAL -913   00400194
+                 OR WRK-RETRY-CONTADOR NOT LESS WRK-RETRY-MAX.          00400196
+           ADD 1 TO WRK-COMMIT-CONTADOR.                                00300730
+           IF WRK-COMMIT-CONTADOR >= WRK-COMMIT-INTERVALO               00300740
+              EXEC SQL                                                  00300750
+                 COMMIT                                                 00300760
+              END-EXEC                                                  00300770
+              MOVE ZEROS TO WRK-COMMIT-CONTADOR                         00300780
+           END-IF.                                                      00300790
+      *----------------------------------------------------             00300800
+       2460-99-FIM.                                EXIT.                00300810
+      *----------------------------------------------------             00400200
+      *----------------------------------------------------             00400210
+       2465-EXECUTAR-UPDATE-FUNC                   SECTION.             00400220
+      *----------------------------------------------------             00400230
+           EXEC SQL                                                     00300680
+              UPDATE IVAN.FUNC                                          00300690
+                  SET SALARIO = :DB2-SALARIO                            00300700
+                 WHERE ID = :DB2-ID                                     00300710
+           END-EXEC.                                                    00300720
+           IF SQLCODE EQUAL -911 OR SQLCODE EQUAL -913                  00400240
+              ADD 1 TO WRK-RETRY-CONTADOR                               00400250
+           END-IF.                                                      00400290
+      *----------------------------------------------------             00400300
+       2465-99-FIM.                                EXIT.                00400310
+      *----------------------------------------------------             00164690
       *****************************************************             00164600
       *               F I N A L I Z A R                   *             00164700
       *****************************************************             00164800
       *----------------------------------------------------             00164900
        3000-FINALIZAR                             SECTION.              00165000
       *----------------------------------------------------             00165100
-                                                                        00165200
-            DISPLAY ' '.                                                00165302
-            DISPLAY '-FIM DO PROGRAMA-'.                                00165402
+           EVALUATE TRUE                                                00165140
+            WHEN PARM-MODO-LOTE                                         00165150
+              MOVE WRK-TOTAL-LIDOS   TO WRK-TOT-LIDOS                   00165170
+              MOVE WRK-TOTAL-ACHADOS TO WRK-TOT-ACHADOS                 00165190
+              MOVE SPACES            TO FD-RELDB01                      00165210
+              WRITE FD-RELDB01                                          00165230
+              WRITE FD-RELDB01 FROM WRK-TOTAL-DB01                      00165250
+              CLOSE IDLIST RELDB01                                      00165270
+            WHEN PARM-MODO-SETOR                                        00165272
+              MOVE WRK-TOTAL-ACHADOS  TO WRK-TOT-QTDE-SETOR             00165274
+              MOVE WRK-SALARIO-SETOR  TO WRK-TOT-SAL-SETOR              00165276
+              MOVE SPACES             TO FD-RELDB01                     00165278
+              WRITE FD-RELDB01                                          00165280
+              WRITE FD-RELDB01 FROM WRK-TOTAL-SETOR                     00165282
+              CLOSE RELDB01                                             00165284
+            WHEN PARM-MODO-AJUSTE                                       00300820
+              IF WRK-COMMIT-CONTADOR NOT EQUAL 0                        00300830
+                 EXEC SQL                                               00300840
+                    COMMIT                                              00300850
+                 END-EXEC                                               00300860
+              END-IF                                                    00300870
+              MOVE WRK-TOTAL-LIDOS       TO WRK-TOT-PROC-AJ             00300880
+              MOVE WRK-TOTAL-ATUALIZADOS TO WRK-TOT-ATU-AJ              00300890
+              MOVE WRK-TOTAL-REJEITADOS  TO WRK-TOT-REJ-AJ              00300900
+              MOVE SPACES                TO FD-RELDB01                  00300910
+              WRITE FD-RELDB01                                          00300920
+              WRITE FD-RELDB01 FROM WRK-TOTAL-AJUSTE                    00300930
+              CLOSE AJUSTES RELDB01                                     00300940
+           END-EVALUATE.                                                00165290
+                                                                        00165300
+           DISPLAY ' '.                                                 00165302
+           DISPLAY '-FIM DO PROGRAMA-'.                                 00165402
                                                                         00165500
       *----------------------------------------------------             00165600
        3000-99-FIM.                                  EXIT.              00165700
-      *----------------------------------------------------             00166000
+      *----------------------------------------------------             00166100
+      ******************************************************            00166300
+      **          T R A T A   E R R O S                    *            00166400
+      ******************************************************            00166500
+      *----------------------------------------------------             00166600
+       9000-TRATA-ERROS                           SECTION.              00166700
+      *----------------------------------------------------             00166800
+           CALL WRK-ERRORLOG USING WRK-DADOS.                           00166900
+           GOBACK.                                                      00167000
+      *----------------------------------------------------             00167100
+       9000-99-FIM.                                 EXIT.               00167200
+      *----------------------------------------------------             00167300
