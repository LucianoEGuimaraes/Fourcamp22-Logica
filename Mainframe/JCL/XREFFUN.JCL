@@ -0,0 +1,27 @@
+//XREFFUN  JOB (ACCT),'CRUZAMENTO FUNC',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* JOB...........: XREFFUN
+//*--------------------------------------------------------------
+//* OBJETIVO.......: RODAR O FR16XR01, QUE CRUZA A SAIDA DE
+//*                  MOVIMENTO POR AGENCIA DO FR16EX04 (MOV0106A E
+//*                  MOV0106C) COM OS FUNCIONARIOS DA TABELA DB2
+//*                  IVAN.FUNC, GERANDO O ARQUIVO UNICO XREFFUNC
+//*                  USADO PELO SISTEMA DE RELATORIOS. DEVE RODAR
+//*                  DEPOIS DE UM FR16EX04 COM BALANCO CORRETO (VER
+//*                  O STEP020 DE BATNOITE); NAO EXIGE O FR16DB01,
+//*                  JA QUE LE A TABELA FUNC DIRETO VIA DB2.
+//* PROGRAMADOR....: LUCIANO GUIMARAES
+//* DATA...........: 09/08/2026
+//* EMPRESA........: FOURSYS
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=FR16XR01
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//MOV0106A DD DSN=PROD.BATCH.MOV0106A,DISP=SHR
+//MOV0106C DD DSN=PROD.BATCH.MOV0106C,DISP=SHR
+//XREFFUNC DD DSN=PROD.BATCH.XREFFUNC,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(10,10)),UNIT=SYSDA
+//ERRORLOG DD DSN=PROD.BATCH.ERRORLOG,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//
