@@ -0,0 +1,47 @@
+//CARGAVSM JOB (ACCT),'CARGA VSAM CLIEVSAM',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* JOB...........: CARGAVSM
+//*--------------------------------------------------------------
+//* OBJETIVO.......: RODAR O FR16VS01, QUE LE O ARQUIVO MESTRE
+//*                  DE CLIENTES (CLIENTES) E CARREGA O VSAM KSDS
+//*                  CLIEVSAM USADO PELA TRANSACAO ONLINE DE
+//*                  CONSULTA DE SALDO (FR16ON01/CLSL). DEVE RODAR
+//*                  SEMPRE QUE O ARQUIVO CLIENTES FOR ATUALIZADO,
+//*                  PARA MANTER O VSAM EM DIA COM O MESTRE. O
+//*                  STEP005 (IDCAMS) SO PRECISA RODAR NA PRIMEIRA
+//*                  VEZ, PARA DEFINIR O CLUSTER; NAS CARGAS
+//*                  SEGUINTES ELE TERMINA COM RC 8 (CLUSTER JA
+//*                  EXISTENTE) E NAO IMPEDE O STEP010 DE RODAR.
+//* PROGRAMADOR....: LUCIANO GUIMARAES
+//* DATA...........: 09/08/2026
+//* EMPRESA........: FOURSYS
+//*--------------------------------------------------------------
+//*================================================================
+//* STEP005 - IDCAMS - DEFINE O CLUSTER VSAM KSDS CLIEVSAM, CASO
+//*           AINDA NAO EXISTA. O OPEN OUTPUT DO FR16VS01 NAO
+//*           CRIA O CLUSTER, SO GRAVA NELE.
+//*================================================================
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROD.BATCH.CLIEVSAM)          -
+                  INDEXED                            -
+                  KEYS(08 0)                          -
+                  RECORDSIZE(46 46)                   -
+                  TRACKS(10 5)                         -
+                  FREESPACE(10 10)                     -
+                  SHAREOPTIONS(2 3))                    -
+         DATA    (NAME(PROD.BATCH.CLIEVSAM.DATA))       -
+         INDEX   (NAME(PROD.BATCH.CLIEVSAM.INDEX))
+  SET MAXCC = 0
+/*
+//*
+//STEP010  EXEC PGM=FR16VS01
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CLIENTES DD DSN=PROD.BATCH.CLIENTES,DISP=SHR
+//CLIEVSAM DD DSN=PROD.BATCH.CLIEVSAM,DISP=OLD
+//ERRORLOG DD DSN=PROD.BATCH.ERRORLOG,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//
