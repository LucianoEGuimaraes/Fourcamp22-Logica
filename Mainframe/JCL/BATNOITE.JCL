@@ -0,0 +1,87 @@
+//BATNOITE JOB (ACCT),'LOTE NOTURNO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* JOB...........: BATNOITE
+//*--------------------------------------------------------------
+//* OBJETIVO.......: RODAR EM UM UNICO FLUXO O LEVANTAMENTO DE
+//*                  FUNCIONARIOS (FR16DB01), O PROCESSAMENTO DE
+//*                  MOVIMENTO DE CLIENTES (FR16EX04) E O RELATORIO
+//*                  DE FUNCIONARIOS (REL1605), QUE HOJE SAO TRES
+//*                  JOBS SUBMETIDOS SEPARADAMENTE. O STEP DO
+//*                  REL1605 SO E EXECUTADO SE O FR16EX04 FECHAR
+//*                  O BALANCO CORRETO (RETURN-CODE 0 NO STEP
+//*                  STEP020); SE O BALANCO NAO FECHAR, O PROPRIO
+//*                  FR16EX04 RETORNA RETURN-CODE 8 E O RESTO DO
+//*                  LOTE NOTURNO FICA RETIDO ATE O DESVIO SER
+//*                  CORRIGIDO E O JOB SER RESUBMETIDO.
+//* PROGRAMADOR....: LUCIANO GUIMARAES
+//* DATA...........: 09/08/2026
+//* EMPRESA........: FOURSYS
+//*--------------------------------------------------------------
+//*
+//*================================================================
+//* STEP010 - FR16DB01 - LEVANTAMENTO DE FUNCIONARIOS (IVAN.FUNC)
+//*           MODO 2 = CONSULTA EM LOTE (IDLIST)
+//*================================================================
+//STEP010  EXEC PGM=FR16DB01
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//IDLIST   DD DSN=PROD.BATCH.IDLIST,DISP=SHR
+//RELDB01  DD DSN=PROD.BATCH.RELDB01,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(10,10)),UNIT=SYSDA
+//AJUSTES  DD DSN=PROD.BATCH.AJUSTES,DISP=SHR
+//ERRORLOG DD DSN=PROD.BATCH.ERRORLOG,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD *
+2
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//*================================================================
+//* STEP020 - FR16EX04 - PROCESSAMENTO DO MOVIMENTO DE CLIENTES
+//*           O BALANCO DESTE STEP E QUEM CONTROLA SE O STEP030
+//*           (REL1605) SERA OU NAO EXECUTADO. VER IFEX04 ABAIXO.
+//*================================================================
+//STEP020  EXEC PGM=FR16EX04
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CLIENTES DD DSN=PROD.BATCH.CLIENTES,DISP=SHR
+//MOV0106  DD DSN=PROD.BATCH.MOV0106,DISP=SHR
+//MOV0106A DD DSN=PROD.BATCH.MOV0106A,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(10,10)),UNIT=SYSDA
+//MOV0106C DD DSN=PROD.BATCH.MOV0106C,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(10,10)),UNIT=SYSDA
+//MOV0106E DD DSN=PROD.BATCH.MOV0106E,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//MOV0106R DD DSN=PROD.BATCH.MOV0106R,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(10,10)),UNIT=SYSDA
+//TOTAIS   DD SYSOUT=*
+//CHKPOINT DD DSN=PROD.BATCH.CHKPOINT,DISP=(MOD,DELETE,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ERRORLOG DD DSN=PROD.BATCH.ERRORLOG,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//*================================================================
+//* O STEP030 (REL1605) SO RODA SE O FR16EX04 FECHOU O BALANCO
+//* CORRETO NO STEP020 (RETURN-CODE 0). CASO O BALANCO NAO FECHE,
+//* O FR16EX04 RETORNA RETURN-CODE 8 E O FLUXO E ENCERRADO SEM
+//* GERAR O RELATORIO DE FUNCIONARIOS CONTRA UM LOTE QUE NAO
+//* RECONCILIOU.
+//*================================================================
+//IFEX04   IF (STEP020.RC = 0) THEN
+//STEP030  EXEC PGM=REL1605
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RELFUNC  DD DSN=PROD.BATCH.RELFUNC,DISP=SHR
+//SORTWK1  DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//RELFORD  DD UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//            DISP=(NEW,DELETE,DELETE)
+//GRAVFUNC DD SYSOUT=*
+//GRAVCSV  DD DSN=PROD.BATCH.GRAVCSV,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(10,10)),UNIT=SYSDA
+//ERRORLOG DD DSN=PROD.BATCH.ERRORLOG,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD *
+1
+/*
+//SYSOUT   DD SYSOUT=*
+//IFEX04   ENDIF
+//
